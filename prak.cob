@@ -1,39 +1,86 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTOH.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SLIPGAJI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-SLIPGAJI.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SLIPGAJI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "SLIPGAJI.TXT".
+       01  REG-SLIPGAJI                PIC X(80).
        WORKING-STORAGE SECTION.
        01 DATA-MASUKKAN.
            02 NAMA PIC A(10).
            02 GAJI.
                03 GAJI-POKOK PIC 9(6).
                03 TUNJANGAN PIC 9(6).
+           02 TOTAL-POTONGAN PIC 9(6).
            02 TOTAL-GAJI PIC 9(7).
            02 TANYA PIC A.
                88 LAGI VALUE IS 'Y', 'y'.
                88 TIDAK VALUE IS 'T', 't'.
+       77 PERSEN-PAJAK      PIC 9(2) VALUE 05.
+       77 PERSEN-JAMSOSTEK  PIC 9(2) VALUE 02.
+       77 STATUS-SLIPGAJI   PIC X(02) VALUE "00".
+       77 WS-LINHA-SLIP     PIC X(80).
+       77 WS-POTONGAN-ED    PIC Z(6)9.
+       77 WS-GAJI-ED        PIC Z(7)9.
        SCREEN SECTION.
        01 HAPUS-LAYAR.
            49 BLANK SCREEN.
        PROCEDURE DIVISION.
+       ABRE-ARQUIVO.
+           OPEN EXTEND SLIPGAJI.
+           IF STATUS-SLIPGAJI = "35"
+              OPEN OUTPUT SLIPGAJI
+              CLOSE SLIPGAJI
+              OPEN EXTEND SLIPGAJI.
        MULAI.
-          HAPUS-LAYAR.
-          DISPLAY (1,1) `NAMA ANDA         :`.
-          ACCEPT NAMA.
-          DISPLAY (2,1) 'GAJI POKOK        :RP.'.
-          ACCEPT GAJI-POKOK.
-          DISPLAY (3,1) 'BESARNYA TUNJANGAN:RP.'.
-          ACCEPT TUNJANGAN.
-          COMPUTE TOTAL-GAJI = GAJI-POKOK + TUNJANGAN.
-          DISPLAY HAPUS-LAYAR.
-          DISPLAY '>>>GAJI ANDA UNTU BULAN INI<<<'.
-          DISPLAY ''.
-          DISPLAY 'NAMA              :',NAMA.
-          DISPLAY 'GAJI POKOK        : RP.',GAJI-POKOK.
-          DISPLAY 'GAJI TUNJANGAN    : RP.',TUNJANGAN.
-          DISPLAY 'TOTAL GAJI ANDA   : RP.',TOTAL-GAJI.
-       SELESAI
-          STOP RUN.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY (1,1) 'NAMA ANDA         :'.
+           ACCEPT NAMA.
+           DISPLAY (2,1) 'GAJI POKOK        :RP.'.
+           ACCEPT GAJI-POKOK.
+           DISPLAY (3,1) 'BESARNYA TUNJANGAN:RP.'.
+           ACCEPT TUNJANGAN.
+           COMPUTE TOTAL-POTONGAN =
+               ((GAJI-POKOK + TUNJANGAN) * PERSEN-PAJAK / 100) +
+               ((GAJI-POKOK + TUNJANGAN) * PERSEN-JAMSOSTEK / 100).
+           COMPUTE TOTAL-GAJI =
+               GAJI-POKOK + TUNJANGAN - TOTAL-POTONGAN.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY '>>>GAJI ANDA UNTU BULAN INI<<<'.
+           DISPLAY ''.
+           DISPLAY 'NAMA              :',NAMA.
+           DISPLAY 'GAJI POKOK        : RP.',GAJI-POKOK.
+           DISPLAY 'GAJI TUNJANGAN    : RP.',TUNJANGAN.
+           DISPLAY 'TOTAL POTONGAN    : RP.',TOTAL-POTONGAN.
+           DISPLAY 'TOTAL GAJI ANDA   : RP.',TOTAL-GAJI.
+           PERFORM GRAVA-SLIP.
+       TANYA-LAGI.
+           DISPLAY 'PROSES KARYAWAN LAIN? [Y/T]'.
+           ACCEPT TANYA.
+           IF LAGI GO TO MULAI.
+           IF TIDAK GO TO SELESAI.
+           IF NOT LAGI AND NOT TIDAK
+               DISPLAY 'Y/y ATAU T/t'
+               GO TO TANYA-LAGI.
+       GRAVA-SLIP.
+           MOVE TOTAL-POTONGAN TO WS-POTONGAN-ED.
+           MOVE TOTAL-GAJI TO WS-GAJI-ED.
+           MOVE SPACES TO WS-LINHA-SLIP.
+           STRING NAMA " POKOK:" GAJI-POKOK " TUNJANGAN:" TUNJANGAN
+               " POTONGAN:" WS-POTONGAN-ED " TOTAL:" WS-GAJI-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SLIP.
+           MOVE WS-LINHA-SLIP TO REG-SLIPGAJI.
+           WRITE REG-SLIPGAJI.
+       SELESAI.
+           CLOSE SLIPGAJI.
+           STOP RUN.
 
 
 
