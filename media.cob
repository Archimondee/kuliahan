@@ -4,13 +4,34 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEDIALOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-MEDIALOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEDIALOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "MEDIALOG.TXT".
+       01  REG-MEDIALOG                PIC X(80).
        WORKING-STORAGE SECTION.
+       77  STATUS-MEDIALOG PIC X(02) VALUE "00".
+       77  WS-LINHA-MEDIA  PIC X(80).
+       77  WS-QTD-ED       PIC Z9.
+       77  WS-MAIOR-ED     PIC ZZ.ZZ9,99.
+       77  WS-MENOR-ED     PIC ZZ.ZZ9,99.
+       77  WS-MEDIA-ED     PIC ZZ.ZZ9,99.
+       77  WS-NUMERO-ED    PIC ZZ.ZZ9,99.
+       77  WS-INDICE-LOG   PIC 9(02) VALUE ZEROS.
+       77  WS-INDICE-LOG-ED PIC Z9.
        01  VNUMERO.
-           02  NUMERO  PIC 9(05)V99 OCCURS 5 TIMES.
-       77  C           PIC 9 VALUE 0.
+           02  NUMERO  PIC 9(05)V99 OCCURS 60 TIMES.
+       77  C           PIC 9(02) VALUE 0.
+       77  WS-QTD      PIC 9(02) VALUE ZEROS.
        77  MEDIA       PIC 9(05)V99 VALUE ZEROS.
        77  MAIOR       PIC 9(05)V99 VALUE ZEROS.
+       77  MENOR       PIC 9(05)V99 VALUE 99999,99.
        77  LINHA       PIC X(80) VALUE ALL "-".
        01  VDATA.
            02  ANO PIC 9(02) VALUE ZEROS.
@@ -26,35 +47,81 @@
        01  TELA-2.
            02 LINE 09 COLUMN 01 BLANK LINE.
            02 LINE 15 COLUMN 15 VALUE "Maior Numero......:".
+           02 LINE 16 COLUMN 15 VALUE "Menor Numero......:".
            02 LINE 17 COLUMN 15 VALUE "Media dos Numeros.:".
            02 LINE 15 COLUMN 36 PIC ZZ.ZZ9,99 USING MAIOR.
+           02 LINE 16 COLUMN 36 PIC ZZ.ZZ9,99 USING MENOR.
            02 LINE 17 COLUMN 36 PIC ZZ.ZZ9,99 USING MEDIA.
        PROCEDURE DIVISION.
+       005-ABRE-ARQUIVO.
+           OPEN EXTEND MEDIALOG.
+           IF STATUS-MEDIALOG = "35"
+              OPEN OUTPUT MEDIALOG
+              CLOSE MEDIALOG
+              OPEN EXTEND MEDIALOG.
        010-INICIO.
+           MOVE ZEROS TO C.
+           MOVE ZEROS TO MEDIA.
+           MOVE ZEROS TO MAIOR.
+           MOVE 99999,99 TO MENOR.
            ACCEPT VDATA FROM DATE.
            DISPLAY TELA-1.
            DISPLAY (24, 60) "DATA ==> " DIA "/" MES "/" ANO.
+       015-RECEBE-QTD.
+           DISPLAY (07, 15) "Quantos numeros deseja mediar (1-60)?".
+           ACCEPT (07, 55) WS-QTD.
+           IF WS-QTD < 1 OR WS-QTD > 60
+              DISPLAY (23, 14) "QUANTIDADE INVALIDA! Reinforme."
+              GO 015-RECEBE-QTD.
        020-LOOP.
-      ***********************************************
-      * C eh o contador de numeros, varia de 1 a 5  *
-      ***********************************************
+      ***************************************************
+      * C eh o contador de numeros, varia de 1 a WS-QTD *
+      ***************************************************
            ADD 1 TO C.
            DISPLAY (09, 24) C.
            ACCEPT (09, 36) NUMERO(C) WITH PROMPT.
            IF NUMERO(C) > MAIOR
               MOVE NUMERO(C) TO MAIOR.
+           IF NUMERO(C) < MENOR
+              MOVE NUMERO(C) TO MENOR.
            ADD NUMERO(C) TO MEDIA.
-           IF C < 5 GO 020-LOOP.
+           IF C < WS-QTD GO 020-LOOP.
        030-FINAL.
-           COMPUTE MEDIA ROUNDED = MEDIA / 5.
+           COMPUTE MEDIA ROUNDED = MEDIA / WS-QTD.
            DISPLAY TELA-2.
+           PERFORM 035-GRAVA-LOG THRU 035-99-FIM.
            DISPLAY (24, 01) "TECLE <ENTER> PARA SAIR".
            ACCEPT (24, 32) C.
            IF C = 0
               GO 010-INICIO.
+           CLOSE MEDIALOG.
            DISPLAY (01, 01) ERASE.
            DISPLAY (10, 20) "**** FIM DO PROGRAMA ****"
            STOP RUN.
-      * ERRO AO EXECUTAR O PROGRAMA NOVAMENTE,
-      * VARIAVEIS NAO SÃO INICIALIZADAS.
-           
\ No newline at end of file
+       035-GRAVA-LOG.
+           MOVE WS-QTD TO WS-QTD-ED.
+           MOVE MAIOR TO WS-MAIOR-ED.
+           MOVE MENOR TO WS-MENOR-ED.
+           MOVE MEDIA TO WS-MEDIA-ED.
+           MOVE SPACES TO WS-LINHA-MEDIA.
+           STRING DIA "/" MES "/" ANO " QTD:" WS-QTD-ED
+               " MAIOR:" WS-MAIOR-ED " MENOR:" WS-MENOR-ED
+               " MEDIA:" WS-MEDIA-ED
+               DELIMITED BY SIZE INTO WS-LINHA-MEDIA.
+           MOVE WS-LINHA-MEDIA TO REG-MEDIALOG.
+           WRITE REG-MEDIALOG.
+           MOVE ZEROS TO WS-INDICE-LOG.
+       035-05-GRAVA-NUMERO.
+           ADD 1 TO WS-INDICE-LOG.
+           IF WS-INDICE-LOG > WS-QTD
+              GO TO 035-99-FIM.
+           MOVE WS-INDICE-LOG TO WS-INDICE-LOG-ED.
+           MOVE NUMERO (WS-INDICE-LOG) TO WS-NUMERO-ED.
+           MOVE SPACES TO WS-LINHA-MEDIA.
+           STRING "  NUMERO(" WS-INDICE-LOG-ED ")=" WS-NUMERO-ED
+               DELIMITED BY SIZE INTO WS-LINHA-MEDIA.
+           MOVE WS-LINHA-MEDIA TO REG-MEDIALOG.
+           WRITE REG-MEDIALOG.
+           GO TO 035-05-GRAVA-NUMERO.
+       035-99-FIM.
+           EXIT.
