@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  VALIDACLI.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTACORRENTE
+               FILE STATUS IS STATUS-CLIENTES.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "layout.cob".
+      *
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  STATUS-CLIENTES PIC X(02) VALUE "00".
+           02  DV1             PIC 9(01) VALUE ZEROS.
+           02  DV2             PIC 9(01) VALUE ZEROS.
+           02  DV3             PIC 9(01) VALUE ZEROS.
+           02  DV-RECALCULADO  PIC 9(01) VALUE ZEROS.
+           02  WS-TOTAL-LIDOS  PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-DV     PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-DUPL   PIC 9(05) VALUE ZEROS.
+       01  CONTAS-TITULARES.
+           02  WS-QTD-TITULARES PIC 9(05) COMP VALUE ZEROS.
+           02  CONTA-TITULAR    OCCURS 500 TIMES PIC 9(05).
+       01  WS-INDICE             PIC 9(05) COMP VALUE ZEROS.
+      *----------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------
+       001-INICIO.
+           DISPLAY "*** RELATORIO DE VALIDACAO DE CLIENTES.DAT ***".
+           OPEN INPUT CLIENTES.
+           IF STATUS-CLIENTES NOT = "00"
+              DISPLAY "NAO FOI POSSIVEL ABRIR CLIENTES.DAT. STATUS="
+                      STATUS-CLIENTES
+              GO TO 999-FIM.
+      *----------------------------------------------------
+       010-LE-CLIENTES.
+           PERFORM 020-PROCESSA-REGISTRO THRU 020-99-FIM
+               UNTIL STATUS-CLIENTES = "10".
+           GO TO 999-FIM.
+      *----------------------------------------------------
+       020-PROCESSA-REGISTRO.
+           READ CLIENTES NEXT RECORD
+               AT END
+               MOVE "10" TO STATUS-CLIENTES
+               GO TO 020-99-FIM.
+           ADD 1 TO WS-TOTAL-LIDOS.
+      *----------------------------------------------------
+       030-VERIFICA-DV.
+           COMPUTE DV1 = ( X1 * 6 ) + ( X2 * 5 ) + ( X3 * 4 ) +
+                         ( X4 * 3 ) + ( X5 * 2 ).
+           DIVIDE DV1 BY 11 GIVING DV2 REMAINDER DV3.
+           IF DV3 = 0 OR DV3 = 1
+              MOVE DV3 TO DV-RECALCULADO
+           ELSE
+              COMPUTE DV-RECALCULADO = 11 - DV3.
+           IF DV-RECALCULADO NOT = DIGITOCONTROL
+              ADD 1 TO WS-TOTAL-DV
+              DISPLAY "DV INVALIDO  - CONTA " X1 X2 X3 X4 X5
+                      " - GRAVADO=" DIGITOCONTROL
+                      " CALCULADO=" DV-RECALCULADO.
+      *----------------------------------------------------
+       040-VERIFICA-DUPLICIDADE.
+           IF TIPOREGISTRO = 1
+              PERFORM 041-PROCURA-TITULAR THRU 041-99-FIM.
+           GO TO 020-99-FIM.
+      *----------------------------------------------------
+       041-PROCURA-TITULAR.
+           MOVE ZEROS TO WS-INDICE.
+       041-01-PROCURA.
+           ADD 1 TO WS-INDICE.
+           IF WS-INDICE > WS-QTD-TITULARES
+              GO TO 041-02-NAO-ENCONTRADO.
+           IF CONTA-TITULAR (WS-INDICE) = CONTACORRENTE
+              ADD 1 TO WS-TOTAL-DUPL
+              DISPLAY "CONTA DUPLICADA - CONTA " CONTACORRENTE
+                      " JA CADASTRADA COMO TITULAR."
+              GO TO 041-99-FIM.
+           GO TO 041-01-PROCURA.
+       041-02-NAO-ENCONTRADO.
+           ADD 1 TO WS-QTD-TITULARES.
+           MOVE CONTACORRENTE TO CONTA-TITULAR (WS-QTD-TITULARES).
+       041-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       020-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       900-IMPRIME-TOTAIS.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "REGISTROS LIDOS ..........: " WS-TOTAL-LIDOS.
+           DISPLAY "DIGITOS DE CONTROLE INVALIDOS: " WS-TOTAL-DV.
+           DISPLAY "CONTAS DUPLICADAS (TITULAR): " WS-TOTAL-DUPL.
+           CLOSE CLIENTES.
+      *----------------------------------------------------
+       999-FIM.
+           PERFORM 900-IMPRIME-TOTAIS.
+           STOP RUN.
