@@ -1,6 +1,6 @@
        FD CLIENTES
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 56 CHARACTERS
+           RECORD CONTAINS 58 CHARACTERS
            DATA RECORD IS REG-CLIENTE
            VALUE OF FILE-ID IS "CLIENTES.DAT".
        01  REG-CLIENTE.
@@ -27,7 +27,7 @@
                    88  DIA2   VALUE 1 THRU 31.
                04  MES        PIC 9(02).
                    88  MES2   VALUE 1 THRU 12.
-               04  ANO        PIC 9(02).
+               04  ANO        PIC 9(04).
            02  SEXOCLIENTE    PIC A(01).
                88  SEXOCLI     VALUE "F" "M" "f" "m".
            02  PARENTESCO     PIC A(01).
