@@ -4,28 +4,32 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MHS ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NPM
            FILE STATUS IS ERR.
        DATA DIVISION.
        FILE SECTION.
-       FD MHS
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS 'DATA.TXT'
-           DATA RECORD IS RECMHS.
-       01 RECMHS.
-           02 NAMA PIC X(25).
-           02 NPM PIC X(8).
-           02 KELAS PIC X(5).
+       COPY "recmhs.cob".
 
        WORKING-STORAGE SECTION.
        77 ERR PIC XX.
        01 ISI-LAGI PIC X.
            88 LAGI VALUE 'Y', 'y'.
            88 TIDAK VALUE 'T', 't'.
+       77 OPCAO-MENU PIC X.
 
        SCREEN SECTION.
        01 HAPUS-LAYAR.
            02 BLANK SCREEN.
+       01 TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 2 COLUMN 5 '*** CADASTRO DE MAHASISWA ***'.
+           02 LINE 4 COLUMN 5 '1 - Tambah data mahasiswa'.
+           02 LINE 5 COLUMN 5 '2 - Ubah data mahasiswa'.
+           02 LINE 6 COLUMN 5 '3 - Keluar'.
+           02 LINE 8 COLUMN 5 'Pilih menu : ' HIGHLIGHT.
+           02 COLUMN PLUS 1 PIC X TO OPCAO-MENU.
        01 ISI-DATA.
            02 LINE 3 COLUMN 5 'NAMA : ' HIGHLIGHT.
            02 COLUMN PLUS 1 PIC X(25) TO NAMA.
@@ -33,17 +37,70 @@
            02 COLUMN PLUS 1 PIC X(8) TO NPM.
            02 LINE 5 COLUMN 5 'KELAS : ' HIGHLIGHT.
            02 COLUMN PLUS 1 PIC X(5) TO KELAS.
+       01 CARI-DATA.
+           02 LINE 3 COLUMN 5 'NPM YANG DICARI : ' HIGHLIGHT.
+           02 COLUMN PLUS 1 PIC X(8) TO NPM.
+       01 UBAH-DATA.
+           02 LINE 3 COLUMN 5 'NPM : ' HIGHLIGHT.
+           02 COLUMN PLUS 1 PIC X(8) FROM NPM.
+           02 LINE 4 COLUMN 5 'NAMA : ' HIGHLIGHT.
+           02 COLUMN PLUS 1 PIC X(25) TO NAMA.
+           02 LINE 5 COLUMN 5 'KELAS : ' HIGHLIGHT.
+           02 COLUMN PLUS 1 PIC X(5) TO KELAS.
+
        PROCEDURE DIVISION.
        BUKA-FILE.
-           OPEN OUTPUT MHS.
+           OPEN I-O MHS.
+           IF ERR = '35'
+              OPEN OUTPUT MHS
+              CLOSE MHS
+              OPEN I-O MHS.
+           IF ERR NOT = '00'
+              DISPLAY(10, 5) 'GAGAL MEMBUKA DATA.TXT. STATUS=' ERR
+              GO TO SELESAI.
+       MENU-PRINCIPAL.
+           DISPLAY HAPUS-LAYAR
+           DISPLAY TELA-MENU.
+           ACCEPT TELA-MENU.
+           IF OPCAO-MENU = '1'
+              GO TO MULAI.
+           IF OPCAO-MENU = '2'
+              GO TO CARI-ALUNO.
+           IF OPCAO-MENU = '3'
+              GO TO SELESAI.
+           GO TO MENU-PRINCIPAL.
        MULAI.
            DISPLAY HAPUS-LAYAR
            DISPLAY ISI-DATA
            ACCEPT ISI-DATA.
            WRITE RECMHS
+               INVALID KEY
+               DISPLAY(10, 5) 'NPM SUDAH TERDAFTAR. ULANGI.'
+               GO TO MULAI.
+           IF ERR NOT = '00'
+              DISPLAY(10, 5) 'GAGAL MENYIMPAN DATA. STATUS=' ERR
+              GO TO SELESAI.
            DISPLAY(10, 5) 'ADA DATA LAGI [Y/T] ? '
-           ACCEPT( , ) ISI-LAGI.
+           ACCEPT ISI-LAGI.
            IF LAGI GO TO MULAI.
+           GO TO MENU-PRINCIPAL.
+       CARI-ALUNO.
+           DISPLAY HAPUS-LAYAR
+           DISPLAY CARI-DATA
+           ACCEPT CARI-DATA.
+           READ MHS KEY IS NPM
+               INVALID KEY
+               DISPLAY(10, 5) 'DATA TIDAK DITEMUKAN.'
+               GO TO CARI-ALUNO-FIM.
+           DISPLAY HAPUS-LAYAR
+           DISPLAY UBAH-DATA
+           ACCEPT UBAH-DATA.
+           REWRITE RECMHS.
+       CARI-ALUNO-FIM.
+           DISPLAY(10, 5) 'ADA DATA LAGI [Y/T] ? '
+           ACCEPT ISI-LAGI.
+           IF LAGI GO TO CARI-ALUNO.
+           GO TO MENU-PRINCIPAL.
        SELESAI.
            CLOSE MHS.
            STOP RUN.
