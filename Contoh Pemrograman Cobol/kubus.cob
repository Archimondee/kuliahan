@@ -1,22 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LUAS-PERMUKAAN.
-       ENVIRONTMENT DIVISION.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  LUAS.
            02 P PIC 9(2).
            02 L PIC 9(2).
            02 T PIC 9(2).
-           02 LUAS-KUBUS PIC ZZ.
+           02 LUAS-KUBUS PIC Z(4)9.
+           02 VOLUME-KUBUS PIC Z(5)9.
        PROCEDURE DIVISION.
        MULAI.
            DISPLAY (9, 9) 'PANJANG: '.
-           ACCEPT ( , ) P.
+           ACCEPT (9, 20) P.
            DISPLAY (10, 9) 'LEBAR: '.
-           ACCEPT ( , ) L.
+           ACCEPT (10, 20) L.
            DISPLAY (11, 9) 'TINGGI: '.
-           ACCEPT ( , ) T.
+           ACCEPT (11, 20) T.
            COMPUTE LUAS-KUBUS = (2 * P * L) + (2* P * T) + (2 * L * T).
+           COMPUTE VOLUME-KUBUS = P * L * T.
            DISPLAY (12, 9) 'LUAS PERMUKAAN KUBUS : ',LUAS-KUBUS.
+           DISPLAY (13, 9) 'VOLUME KUBUS          : ',VOLUME-KUBUS.
        SELESAI.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
