@@ -5,7 +5,18 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADOS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RESULTADOS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTADOS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RESULTADOS.TXT".
+       01  REG-RESULTADO         PIC X(80).
+      *
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
            02  WS-PR1         PIC 9(02)V9 VALUE ZEROS.
@@ -17,6 +28,19 @@
            02  RESPOSTA       PIC A.
            02  CODIGO         PIC X(03) VALUE "SIM".
            02  WS-PAUSA       PIC X(01).
+           02  WS-ALUNO       PIC X(20) VALUE SPACES.
+           02  STATUS-RESULTADOS PIC X(02) VALUE "00".
+           02  WS-TOTAL-ALUNOS    PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-APROVADOS PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-REPROVADOS PIC 9(05) VALUE ZEROS.
+           02  WS-SOMA-MEDIAS     PIC 9(05)V9 VALUE ZEROS.
+           02  WS-MEDIA-TURMA     PIC ZZZ,Z.
+       01  WS-LINHA-RESULTADO     PIC X(80).
+       01  WS-RESULTADO-EDITADO.
+           02  WS-PR1-ED      PIC ZZ,Z.
+           02  WS-PR2-ED      PIC ZZ,Z.
+           02  WS-PF-ED       PIC ZZ,Z.
+           02  WS-MEDIA-ED    PIC ZZ,Z.
        01  WS-DATA.
            02  WS-ANO         PIC 9(02) VALUE ZEROS.
            02  WS-MES         PIC 9(02) VALUE ZEROS.
@@ -30,15 +54,23 @@
        01  JANELA.
            02  BLANK SCREEN.
            02  LINE 1  COLUMN 1  VALUE
-               "ษอออออออออออออออออออออออออออออออออออออออ".
+               "ษอออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "ออออ".
            02  LINE 1  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออป".
+               "ออออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "อออป".
            02  LINE 2  COLUMN 1  VALUE "บ".
            02  LINE 2  COLUMN 80 VALUE "บ".
            02  LINE 3  COLUMN 1  VALUE
-               "ฬอออออออออออออออออออออออออออออออออออออออ".
+               "ฬอออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "ออออ".
            02  LINE 3  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออน".
+               "ออออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "อออน".
            02  LINE 4  COLUMN 1  VALUE "บ".
            02  LINE 4  COLUMN 80 VALUE "บ".
            02  LINE 5  COLUMN 1  VALUE "บ".
@@ -76,21 +108,30 @@
            02  LINE 21 COLUMN 1  VALUE "บ".
            02  LINE 21 COLUMN 80 VALUE "บ".
            02  LINE 22 COLUMN 1  VALUE
-               "ฬออออออออออหออออออออออออออออออออออออออออ".
+               "ฬออออออออออหออออออ
+      -         "ออออออออออออออออออ
+      -         "ออออ".
            02  LINE 22 COLUMN 41 VALUE
-               "อออออออออออออออหออออออออออหออออออออออออน".
+               "อออออออออออออออหออ
+      -         "ออออออออหอออออออออ
+      -         "อออน".
            02  LINE 23 COLUMN 1  VALUE "บ MENSAGEM บ".
            02  LINE 23 COLUMN 56 VALUE "บ".
            02  LINE 23 COLUMN 67 VALUE "บ".
            02  LINE 23 COLUMN 80 VALUE "บ".
            02  LINE 24 COLUMN 1  VALUE
-               "ศออออออออออสออออออออออออออออออออออออออออ".
+               "ศออออออออออสออออออ
+      -         "ออออออออออออออออออ
+      -         "ออออ".
            02  LINE 24 COLUMN 41 VALUE
-               "อออออออออออออออสออออออออออสออออออออออออผ".
+               "อออออออออออออออสออ
+      -         "ออออออออสอออออออออ
+      -         "อออผ".
            02  LINE 2  COLUMN 25 VALUE
                "*** UNIVERSIDADE ESTACIO DE SA ***".
        01  TELA.
            02  LINE  4 COLUMN 30  VALUE "** CONTROLE DE MEDIAS **".
+           02  LINE  5 COLUMN 07  VALUE "Aluno .................:".
            02  LINE  6 COLUMN 07  VALUE "PR1 ...................:".
            02  LINE  7 COLUMN 07  VALUE "PR2 ...................:".
            02  LINE 10 COLUMN 07  VALUE "Media .................:".
@@ -99,7 +140,9 @@
        01  TELA-FIM.
            02  BLANK SCREEN.
            02  LINE 10 COLUMN 20  VALUE
-               "ษออออออออออออออออออออออออออออออออออออออป  ".
+               "ษอออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "อออป  ".
            02  LINE 11 COLUMN 20  VALUE
                "บ                                      บฒฒ".
            02  LINE 12 COLUMN 20  VALUE
@@ -111,10 +154,20 @@
            02  LINE 15 COLUMN 20  VALUE
                "บ                                      บฒฒ".
            02  LINE 16 COLUMN 20  VALUE
-               "ศออออออออออออออออออออออออออออออออออออออผฒฒ".
+               "ศอออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "อออผฒฒ".
            02  LINE 17 COLUMN 20  VALUE
-               "  ฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒ".
+               "  ฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒ
+      -         "ฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒ
+      -         "ฒฒฒฒ".
        PROCEDURE DIVISION.
+       005-ABRE-ARQUIVO.
+           OPEN EXTEND RESULTADOS.
+           IF STATUS-RESULTADOS = "35"
+              OPEN OUTPUT RESULTADOS
+              CLOSE RESULTADOS
+              OPEN EXTEND RESULTADOS.
        010-INICIO.
            DISPLAY (01, 01) ERASE.
            ACCEPT WS-DATA FROM DATE.
@@ -124,24 +177,76 @@
            DISPLAY (23, 69) WS-DIA "/" WS-MES "/20" WS-ANO.
            DISPLAY (23, 58) WS-HOR ":" WS-MIN ":" WS-SEG.
        020-PREENCHE-NOTAS.
+           ACCEPT (05, 32) WS-ALUNO WITH PROMPT.
+       020-05-ACEITA-PR1.
            ACCEPT (06, 32) WS-PR1 WITH PROMPT.
+           IF WS-PR1 > 10,0
+              DISPLAY (23, 14) "NOTA DEVE SER DE 0 A 10! Reinforme."
+              GO TO 020-05-ACEITA-PR1.
+           DISPLAY (23, 14) "                                         ".
+       020-10-ACEITA-PR2.
            ACCEPT (07, 32) WS-PR2 WITH PROMPT.
+           IF WS-PR2 > 10,0
+              DISPLAY (23, 14) "NOTA DEVE SER DE 0 A 10! Reinforme."
+              GO TO 020-10-ACEITA-PR2.
+           DISPLAY (23, 14) "                                         ".
        030-CALCULA-MEDIA.
+           MOVE ZEROS TO WS-PF.
            COMPUTE WS-MEDIA = (WS-PR1 + WS-PR2)/2.
               MOVE WS-MEDIA TO MFINAL.
               DISPLAY (10, 32) MFINAL.
            IF WS-MEDIA < 7,0 AND WS-MEDIA > 3,9
               DISPLAY TELA-COMP1
               DISPLAY (23, 14) "PROVA FINAL               "
-              ACCEPT (08, 32) WS-PF WITH PROMPT
+              PERFORM 032-RECEBE-PF THRU 032-99-FIM
               COMPUTE WS-MEDIA = (WS-MEDIA + WS-PF)/2
               MOVE WS-MEDIA TO MFINAL
               DISPLAY (10, 32) MFINAL.
+           ADD 1 TO WS-TOTAL-ALUNOS.
+           ADD WS-MEDIA TO WS-SOMA-MEDIAS.
            IF WS-MEDIA = 7 OR WS-MEDIA > 7
+              ADD 1 TO WS-TOTAL-APROVADOS
               DISPLAY (23, 14) "APROVADO - Tecle ENTER.   ".
            IF WS-MEDIA < 7
+              ADD 1 TO WS-TOTAL-REPROVADOS
               DISPLAY (23, 14) "REPROVADO - Tecle ENTER.  ".
+           PERFORM 035-GRAVA-RESULTADO THRU 035-99-FIM.
            ACCEPT (23, 41) WS-PAUSA.
+           GO TO 050-SAIR-OU-NAO.
+       032-RECEBE-PF.
+           ACCEPT (08, 32) WS-PF WITH PROMPT.
+           IF WS-PF > 10,0
+              DISPLAY (23, 14) "NOTA DEVE SER DE 0 A 10! Reinforme."
+              GO TO 032-RECEBE-PF.
+           DISPLAY (23, 14) "                                         ".
+       032-99-FIM.
+           EXIT.
+       035-GRAVA-RESULTADO.
+           MOVE WS-PR1   TO WS-PR1-ED.
+           MOVE WS-PR2   TO WS-PR2-ED.
+           MOVE WS-PF    TO WS-PF-ED.
+           MOVE WS-MEDIA TO WS-MEDIA-ED.
+           MOVE SPACES TO WS-LINHA-RESULTADO.
+           STRING WS-ALUNO   DELIMITED BY SIZE
+                  " "        DELIMITED BY SIZE
+                  WS-DIA     DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  WS-MES     DELIMITED BY SIZE
+                  "/20"      DELIMITED BY SIZE
+                  WS-ANO     DELIMITED BY SIZE
+                  " PR1="    DELIMITED BY SIZE
+                  WS-PR1-ED  DELIMITED BY SIZE
+                  " PR2="    DELIMITED BY SIZE
+                  WS-PR2-ED  DELIMITED BY SIZE
+                  " PF="     DELIMITED BY SIZE
+                  WS-PF-ED   DELIMITED BY SIZE
+                  " MEDIA="  DELIMITED BY SIZE
+                  WS-MEDIA-ED DELIMITED BY SIZE
+                  INTO WS-LINHA-RESULTADO.
+           MOVE WS-LINHA-RESULTADO TO REG-RESULTADO.
+           WRITE REG-RESULTADO.
+       035-99-FIM.
+           EXIT.
        050-SAIR-OU-NAO.
            DISPLAY (23, 14) "Deseja recalcular? (S/N)  ".
            ACCEPT  (23, 39) RESPOSTA.
@@ -155,6 +260,7 @@
               ACCEPT  (23, 37) RESPOSTA
               DISPLAY (23, 14) "                                 ".
        060-LIMPA-DADOS.
+           DISPLAY (05, 32) WS-LIMPA.
            DISPLAY (06, 32) WS-LIMPA.
            DISPLAY (07, 32) WS-LIMPA.
            DISPLAY (08, 32) WS-LIMPA.
@@ -162,7 +268,20 @@
            DISPLAY (23, 14) "                                         ".
            GO TO 010-INICIO.
        070-FIM.
+           CLOSE RESULTADOS.
            DISPLAY (1, 1) ERASE.
+           IF WS-TOTAL-ALUNOS > 0
+              COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+              DISPLAY (02, 20) "RESUMO DA TURMA NESTA SESSAO"
+              DISPLAY (04, 20) "ALUNOS AVALIADOS ...: " WS-TOTAL-ALUNOS
+              DISPLAY (05, 20) "APROVADOS ..........: "
+                      WS-TOTAL-APROVADOS
+              DISPLAY (06, 20) "REPROVADOS .........: "
+                      WS-TOTAL-REPROVADOS
+              DISPLAY (07, 20) "MEDIA DA TURMA ......: " WS-MEDIA-TURMA
+              DISPLAY (23, 14) "Pressione ENTER para finalizar."
+              ACCEPT (23, 55) WS-PAUSA
+              DISPLAY (1, 1) ERASE.
            DISPLAY TELA-FIM.
            STOP RUN.
       ***---------- FIM DO PROGRAMA NOTAS ---------***
