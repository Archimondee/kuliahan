@@ -1,10 +1,15 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.
-       ENVIRONTMENT DIVISION.
+       PROGRAM-ID. SEGITIGA.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
-           01 Alas PIC 99.
-           01 Tinggi PIC 99.
-           01  Luas PIC 99.
+       WORKING-STORAGE SECTION.
+       01 Alas PIC 99.
+       01 Tinggi PIC 99.
+       01  Luas PIC 99.
+       01 TOTAL-LUAS PIC 9(5) VALUE 0.
+       01 LAGI-LAGI PIC X.
+           88 LAGI VALUE 'Y', 'y'.
+           88 TIDAK VALUE 'T', 't'.
        PROCEDURE DIVISION.
        MULAI.
            DISPLAY 'MASUKKAN ALAS: '.
@@ -12,6 +17,16 @@
            DISPLAY 'MASUKKAN TINGGI: '.
            ACCEPT Tinggi.
            COMPUTE Luas = Alas*Tinggi/2.
+           ADD Luas TO TOTAL-LUAS.
            DISPLAY 'LUAS SEGITIGA: ',Luas.
+       TANYA-LAGI.
+           DISPLAY 'SEGITIGA LAIN? [Y/T]'.
+           ACCEPT LAGI-LAGI.
+           IF LAGI GO TO MULAI.
+           IF TIDAK GO TO SELESAI.
+           IF NOT LAGI AND NOT TIDAK
+               DISPLAY 'Y/y ATAU T/t'
+               GO TO TANYA-LAGI.
        SELESAI.
-           STOP RUN.
\ No newline at end of file
+           DISPLAY 'TOTAL LUAS SEMUA SEGITIGA: ',TOTAL-LUAS.
+           STOP RUN.
