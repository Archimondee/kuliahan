@@ -3,12 +3,12 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  P PIC 9.
-       77  Q PIC 9.
+       77  P PIC 99.
+       77  Q PIC 99.
        01 KUCING.
-           02 KATAF PIC X(05).
+           02 KATAF PIC X(20).
        01 KAMPRET.
-           02 KATA OCCURS 5 TIMES PIC X(01).
+           02 KATA OCCURS 20 TIMES PIC X(01).
        SCREEN SECTION.
        01 HAPUS.
            02 BLANK SCREEN.
@@ -17,16 +17,16 @@
            PERFORM MASUK.
            DISPLAY HAPUS.
            PERFORM KELUAR VARYING P
-           FROM 1 BY 1 UNTIL P > 5.
+           FROM 1 BY 1 UNTIL P > 20.
            ACCEPT P.
            STOP RUN.
        MASUK.
-           DISPLAY(, ) 'MASUKKAN KATA YANG INGIN DIBENTUK: '.
+           DISPLAY (9, 9) 'MASUKKAN KATA YANG INGIN DIBENTUK: '.
            ACCEPT KATAF.
            MOVE KATAF TO KAMPRET.
        KELUAR.
            PERFORM TAMPI VARYING Q
-           FROM P BY 1 UNTIL Q > 5.
+           FROM P BY 1 UNTIL Q > 20.
            DISPLAY SPACE.
        TAMPI.
-           DISPLAY (, ) KATA(Q).
\ No newline at end of file
+           DISPLAY (P, Q) KATA(Q).
\ No newline at end of file
