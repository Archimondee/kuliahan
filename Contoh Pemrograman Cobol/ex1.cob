@@ -5,7 +5,31 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REAJUSTES ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-REAJUSTES.
+           SELECT FUNCIONARIOS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FUNCIONARIOS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REAJUSTES
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "REAJUSTES.TXT".
+       01  REG-REAJUSTE           PIC X(80).
+      *
+       FD  FUNCIONARIOS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FUNCIONARIOS.TXT".
+       01  REG-FUNCIONARIO.
+           02  REGF-NOME          PIC X(40).
+           02  REGF-IDADE         PIC 9(02).
+           02  REGF-SEXO          PIC X(01).
+           02  REGF-SALARIO       PIC 9(04)V99.
+           02  REGF-CATEGORIA     PIC X(01).
+      *
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
            02  REAJUSTE       PIC 9(04)V99 VALUE ZEROS.
@@ -14,6 +38,22 @@
            02  RESPOSTA       PIC A.
            02  CODIGO         PIC X(03) VALUE "SIM".
            02  WS-PAUSA       PIC X(01).
+           02  STATUS-REAJUSTES PIC X(02) VALUE "00".
+           02  STATUS-FUNCIONARIOS PIC X(02) VALUE "00".
+           02  WS-MODO        PIC X(01).
+       01  WS-LINHA-REAJUSTE      PIC X(80).
+       01  WS-IDADE-ED            PIC Z9.
+       01  WS-SALARIO-ED          PIC Z.ZZ9,99.
+       01  WS-CATEGORIA           PIC X(01).
+       01  TABELA-REAJUSTE-DADOS  PIC X(15) VALUE "A2500B1500C1000".
+       01  TABELA-REAJUSTE REDEFINES TABELA-REAJUSTE-DADOS.
+           02  CATEG-REAJUSTE OCCURS 3 TIMES.
+               03  CATEG-COD      PIC X(01).
+               03  CATEG-PCT      PIC 9(02)V99.
+       01  WS-PERCENTUAL          PIC 9(02)V99 VALUE ZEROS.
+       01  WS-INDICE-CATEG        PIC 9(02) VALUE ZEROS.
+       01  WS-FATOR-FAIXA         PIC 9V99 VALUE ZEROS.
+       01  WS-PERCENTUAL-AJUSTADO PIC 9(02)V99 VALUE ZEROS.
        01  WS-PESSOA.
            02  WS-NOME        PIC X(40) VALUE SPACES.
            02  WS-IDADE       PIC 9(02) VALUE ZEROS.
@@ -32,15 +72,23 @@
        01  JANELA.
            02  BLANK SCREEN.
            02  LINE 1  COLUMN 1  VALUE
-               "ษอออออออออออออออออออออออออออออออออออออออ".
+               "ษอออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "ออออ".
            02  LINE 1  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออป".
+               "ออออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "อออป".
            02  LINE 2  COLUMN 1  VALUE "บ".
            02  LINE 2  COLUMN 80 VALUE "บ".
            02  LINE 3  COLUMN 1  VALUE
-               "ฬอออออออออออออออออออออออออออออออออออออออ".
+               "ฬอออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "ออออ".
            02  LINE 3  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออน".
+               "ออออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "อออน".
            02  LINE 4  COLUMN 1  VALUE "บ".
            02  LINE 4  COLUMN 80 VALUE "บ".
            02  LINE 5  COLUMN 1  VALUE "บ".
@@ -78,17 +126,25 @@
            02  LINE 21 COLUMN 1  VALUE "บ".
            02  LINE 21 COLUMN 80 VALUE "บ".
            02  LINE 22 COLUMN 1  VALUE
-               "ฬออออออออออหออออออออออออออออออออออออออออ".
+               "ฬออออออออออหออออออ
+      -         "ออออออออออออออออออ
+      -         "ออออ".
            02  LINE 22 COLUMN 41 VALUE
-               "ออออออออออออออออหอออออออออหออออออออออออน".
+               "ออออออออออออออออหอ
+      -         "ออออออออหอออออออออ
+      -         "อออน".
            02  LINE 23 COLUMN 1  VALUE "บ MENSAGEM บ".
            02  LINE 23 COLUMN 57 VALUE "บ".
            02  LINE 23 COLUMN 67 VALUE "บ".
            02  LINE 23 COLUMN 80 VALUE "บ".
            02  LINE 24 COLUMN 1  VALUE
-               "ศออออออออออสออออออออออออออออออออออออออออ".
+               "ศออออออออออสออออออ
+      -         "ออออออออออออออออออ
+      -         "ออออ".
            02  LINE 24 COLUMN 41 VALUE
-               "ออออออออออออออออสอออออออออสออออออออออออผ".
+               "ออออออออออออออออสอ
+      -         "ออออออออสอออออออออ
+      -         "อออผ".
            02  LINE 2  COLUMN 26 VALUE "*** CONSISTENCIA DE DADOS ***".
        01  ENTRAR-DATA.
            02  LINE 10 COLUMN 10  VALUE "Informe a data atual:".
@@ -101,13 +157,17 @@
            02  LINE  8 COLUMN 42  VALUE "(F/M)".
            02  LINE  9 COLUMN 07  VALUE "Salario ...............:".
            02  LINE  9 COLUMN 42  VALUE "(>1000 e <5000)".
+           02  LINE 10 COLUMN 07  VALUE "Categoria .............:".
+           02  LINE 10 COLUMN 42  VALUE "(A/B/C)".
        01  TELA-REAJUSTE.
            02  LINE 11 COLUMN 07  VALUE "Salario Reajustado ....:".
            02  LINE 11 COLUMN 42  VALUE "(Reajuste de 25%)".           
        01  TELA-FIM.
            02  BLANK SCREEN.
            02  LINE 10 COLUMN 20  VALUE
-               "ษออออออออออออออออออออออออออออออออออออออป  ".
+               "ษอออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "อออป  ".
            02  LINE 11 COLUMN 20  VALUE
                "บ                                      บฒฒ".
            02  LINE 12 COLUMN 20  VALUE
@@ -119,14 +179,60 @@
            02  LINE 15 COLUMN 20  VALUE
                "บ                                      บฒฒ".
            02  LINE 16 COLUMN 20  VALUE
-               "ศออออออออออออออออออออออออออออออออออออออผฒฒ".
+               "ศอออออออออออออออออ
+      -         "ออออออออออออออออออ
+      -         "อออผฒฒ".
            02  LINE 17 COLUMN 20  VALUE
-               "  ฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒ".
+               "  ฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒ
+      -         "ฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒ
+      -         "ฒฒฒฒ".
        PROCEDURE DIVISION.
+      *----------------------------------------------------
+       000-MENU-INICIAL.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY (10, 10) "PROCESSAR EM LOTE (L) OU INTERATIVO (I) ?".
+           ACCEPT (10, 53) WS-MODO.
+           IF WS-MODO = "L" OR WS-MODO = "l"
+              PERFORM 003-ABRE-REAJUSTES THRU 003-99-FIM
+              GO TO 005-LOTE.
       *----------------------------------------------------
        001-INICIO.
+           PERFORM 003-ABRE-REAJUSTES THRU 003-99-FIM.
            DISPLAY (01, 01) ERASE.
            ACCEPT WS-HORA FROM TIME.
+           GO TO 002-ENTRA-DATA.
+      *----------------------------------------------------
+       003-ABRE-REAJUSTES.
+           OPEN EXTEND REAJUSTES.
+           IF STATUS-REAJUSTES = "35"
+              OPEN OUTPUT REAJUSTES
+              CLOSE REAJUSTES
+              OPEN EXTEND REAJUSTES.
+       003-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       005-LOTE.
+           OPEN INPUT FUNCIONARIOS.
+           IF STATUS-FUNCIONARIOS NOT = "00"
+              DISPLAY (10, 10) "ERRO AO ABRIR FUNCIONARIOS.TXT. STATUS="
+                      STATUS-FUNCIONARIOS
+              GO TO 100-FIM.
+       005-01-LE-FUNCIONARIO.
+           READ FUNCIONARIOS
+               AT END
+               GO TO 005-99-FIM.
+           MOVE REGF-NOME      TO WS-NOME.
+           MOVE REGF-IDADE     TO WS-IDADE.
+           MOVE REGF-SEXO      TO WS-SEXO.
+           MOVE REGF-SALARIO   TO WS-SALARIO.
+           MOVE REGF-CATEGORIA TO WS-CATEGORIA.
+           PERFORM 068-BUSCA-PERCENTUAL THRU 068-99-FIM.
+           PERFORM 069-APLICA-FAIXA-SALARIAL THRU 069-99-FIM.
+           PERFORM 070-05-COMPUTA-E-GRAVA THRU 070-05-99-FIM.
+           GO TO 005-01-LE-FUNCIONARIO.
+       005-99-FIM.
+           CLOSE FUNCIONARIOS.
+           GO TO 100-FIM.
       *----------------------------------------------------
        002-ENTRA-DATA.
            DISPLAY ENTRAR-DATA.
@@ -165,7 +271,7 @@
            IF WS-MES = 4 OR WS-MES = 6 OR WS-MES = 9 OR WS-MES = 11
               IF WS-DIA < 0 OR WS-DIA > 30
               DISPLAY (23, 14) "MES POSSUI ENTRE 1 E 30 DIAS.
-   -                           " Reinforme."
+      -                           " Reinforme."
               GO 002-ENTRA-DATA.
       *----------------------------------------------------
        010-INICIALIZA-SISTEMA.
@@ -201,12 +307,82 @@
               DISPLAY (23, 14) "SALARIO INVALIDO! Reinforme."
               GO 060-RECEBE-SALARIO.
            DISPLAY (23, 14) "                            ".
+      *----------------------------------------------------
+       065-RECEBE-CATEGORIA.
+           ACCEPT (10, 32) WS-CATEGORIA WITH PROMPT.
+           IF WS-CATEGORIA NOT= "A" AND WS-CATEGORIA NOT= "B" AND
+              WS-CATEGORIA NOT= "C" AND WS-CATEGORIA NOT= "a" AND
+              WS-CATEGORIA NOT= "b" AND WS-CATEGORIA NOT= "c"
+              DISPLAY (23, 14) "CATEGORIA INVALIDA! Reinforme."
+              GO 065-RECEBE-CATEGORIA.
+           DISPLAY (23, 14) "                              ".
+           IF WS-CATEGORIA = "a"
+              MOVE "A" TO WS-CATEGORIA.
+           IF WS-CATEGORIA = "b"
+              MOVE "B" TO WS-CATEGORIA.
+           IF WS-CATEGORIA = "c"
+              MOVE "C" TO WS-CATEGORIA.
+           PERFORM 068-BUSCA-PERCENTUAL THRU 068-99-FIM.
+           PERFORM 069-APLICA-FAIXA-SALARIAL THRU 069-99-FIM.
+           GO TO 070-CALCULA-REAJUSTE.
+      *----------------------------------------------------
+       068-BUSCA-PERCENTUAL.
+           MOVE ZEROS TO WS-INDICE-CATEG.
+       068-01-PROCURA.
+           ADD 1 TO WS-INDICE-CATEG.
+           IF WS-INDICE-CATEG > 3
+              GO TO 068-99-FIM.
+           IF CATEG-COD (WS-INDICE-CATEG) = WS-CATEGORIA
+              MOVE CATEG-PCT (WS-INDICE-CATEG) TO WS-PERCENTUAL
+              GO TO 068-99-FIM.
+           GO TO 068-01-PROCURA.
+       068-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       069-APLICA-FAIXA-SALARIAL.
+           IF WS-SALARIO < 2333,33
+              MOVE 1,00 TO WS-FATOR-FAIXA
+           ELSE IF WS-SALARIO < 3666,66
+              MOVE 0,70 TO WS-FATOR-FAIXA
+           ELSE
+              MOVE 0,40 TO WS-FATOR-FAIXA.
+           COMPUTE WS-PERCENTUAL-AJUSTADO =
+                   WS-PERCENTUAL * WS-FATOR-FAIXA.
+       069-99-FIM.
+           EXIT.
       *----------------------------------------------------
        070-CALCULA-REAJUSTE.
-           COMPUTE REAJUSTE = WS-SALARIO + (WS-SALARIO * 0,25).
-           MOVE REAJUSTE TO WS-SAL-REAJ.
+           PERFORM 070-05-COMPUTA-E-GRAVA THRU 070-05-99-FIM.
            DISPLAY TELA-REAJUSTE.
            DISPLAY (11, 32) WS-SAL-REAJ.
+           GO TO 080-SAIR-OU-NAO.
+      *----------------------------------------------------
+       070-05-COMPUTA-E-GRAVA.
+           COMPUTE REAJUSTE = WS-SALARIO +
+                   (WS-SALARIO * WS-PERCENTUAL-AJUSTADO / 100).
+           MOVE REAJUSTE TO WS-SAL-REAJ.
+           PERFORM 075-GRAVA-REAJUSTE THRU 075-99-FIM.
+       070-05-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       075-GRAVA-REAJUSTE.
+           MOVE WS-IDADE TO WS-IDADE-ED.
+           MOVE WS-SALARIO TO WS-SALARIO-ED.
+           MOVE SPACES TO WS-LINHA-REAJUSTE.
+           STRING WS-NOME      DELIMITED BY SIZE
+                  " IDADE="    DELIMITED BY SIZE
+                  WS-IDADE-ED  DELIMITED BY SIZE
+                  " SEXO="     DELIMITED BY SIZE
+                  WS-SEXO      DELIMITED BY SIZE
+                  " SALARIO="  DELIMITED BY SIZE
+                  WS-SALARIO-ED DELIMITED BY SIZE
+                  " REAJUSTE=" DELIMITED BY SIZE
+                  WS-SAL-REAJ  DELIMITED BY SIZE
+                  INTO WS-LINHA-REAJUSTE.
+           MOVE WS-LINHA-REAJUSTE TO REG-REAJUSTE.
+           WRITE REG-REAJUSTE.
+       075-99-FIM.
+           EXIT.
       *----------------------------------------------------
        080-SAIR-OU-NAO.
            DISPLAY (23, 14) "Deseja recalcular? (S/N)  ".
@@ -225,11 +401,14 @@
            DISPLAY (06, 32) WS-LIMPA.
            DISPLAY (07, 32) WS-LIMPA.
            DISPLAY (08, 32) WS-LIMPA.
+           DISPLAY (09, 32) WS-LIMPA.
            DISPLAY (10, 32) WS-LIMPA.
+           DISPLAY (11, 32) WS-LIMPA.
            DISPLAY (23, 14) "                                        ".
            GO TO 010-INICIALIZA-SISTEMA.
       *----------------------------------------------------
        100-FIM.
+           CLOSE REAJUSTES.
            DISPLAY (1, 1) ERASE.
            DISPLAY TELA-FIM.
            STOP RUN.
