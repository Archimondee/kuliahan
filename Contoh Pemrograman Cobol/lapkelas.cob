@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAPKELAS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MHS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NPM
+               FILE STATUS IS ERR.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "recmhs.cob".
+      *
+       WORKING-STORAGE SECTION.
+       77 ERR PIC XX.
+       77 WS-TOTAL-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WS-INDICE PIC 9(05) COMP VALUE ZEROS.
+       01 KELAS-OCORRENCIA.
+           02 WS-QTD-KELAS PIC 9(05) COMP VALUE ZEROS.
+           02 KELAS-TABELA OCCURS 50 TIMES.
+               03 KELAS-NOME PIC X(5).
+               03 KELAS-QTD  PIC 9(05).
+      *----------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------
+       001-INICIO.
+           DISPLAY "*** RELATORIO DE ALUNOS POR KELAS ***".
+           OPEN INPUT MHS.
+           IF ERR NOT = "00"
+              DISPLAY "NAO FOI POSSIVEL ABRIR DATA.TXT. STATUS=" ERR
+              GO TO 999-FIM.
+      *----------------------------------------------------
+       010-LEVANTA-KELAS.
+           PERFORM 020-PROCESSA-REGISTRO THRU 020-99-FIM
+               UNTIL ERR = "10".
+           CLOSE MHS.
+           GO TO 999-FIM.
+      *----------------------------------------------------
+       020-PROCESSA-REGISTRO.
+           READ MHS NEXT RECORD
+               AT END
+               MOVE "10" TO ERR
+               GO TO 020-99-FIM.
+           ADD 1 TO WS-TOTAL-LIDOS.
+           PERFORM 030-CLASSIFICA-KELAS THRU 030-99-FIM.
+       020-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       030-CLASSIFICA-KELAS.
+           MOVE ZEROS TO WS-INDICE.
+       030-01-PROCURA.
+           ADD 1 TO WS-INDICE.
+           IF WS-INDICE > WS-QTD-KELAS
+              GO TO 030-02-NAO-ENCONTRADA.
+           IF KELAS-NOME (WS-INDICE) = KELAS
+              ADD 1 TO KELAS-QTD (WS-INDICE)
+              GO TO 030-99-FIM.
+           GO TO 030-01-PROCURA.
+       030-02-NAO-ENCONTRADA.
+           ADD 1 TO WS-QTD-KELAS.
+           MOVE KELAS TO KELAS-NOME (WS-QTD-KELAS).
+           MOVE 1 TO KELAS-QTD (WS-QTD-KELAS).
+       030-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       900-IMPRIME-ROSTER.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "TOTAL DE ALUNOS LIDOS .......: " WS-TOTAL-LIDOS.
+           MOVE ZEROS TO WS-INDICE.
+       900-01-IMPRIME-KELAS.
+           ADD 1 TO WS-INDICE.
+           IF WS-INDICE > WS-QTD-KELAS
+              GO TO 900-99-FIM.
+           DISPLAY " ".
+           DISPLAY "KELAS " KELAS-NOME (WS-INDICE) ":".
+           PERFORM 910-LISTA-ALUNOS THRU 910-99-FIM.
+           DISPLAY "  TOTAL DA KELAS ...........: "
+                   KELAS-QTD (WS-INDICE).
+           GO TO 900-01-IMPRIME-KELAS.
+       900-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       910-LISTA-ALUNOS.
+           OPEN INPUT MHS.
+       910-01-LE.
+           READ MHS NEXT RECORD
+               AT END
+               GO TO 910-99-FIM.
+           IF KELAS = KELAS-NOME (WS-INDICE)
+              DISPLAY "  " NPM "  " NAMA.
+           GO TO 910-01-LE.
+       910-99-FIM.
+           CLOSE MHS.
+           EXIT.
+      *----------------------------------------------------
+       999-FIM.
+           PERFORM 900-IMPRIME-ROSTER.
+           STOP RUN.
