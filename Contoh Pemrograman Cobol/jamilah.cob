@@ -3,8 +3,16 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIODATA-FILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-BIODATA.
        DATA DIVISION.
        FILE SECTION.
+       FD  BIODATA-FILE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BIODATA.TXT".
+       01  REG-BIODATA                 PIC X(80).
        WORKING-STORAGE SECTION.
        01 ANGKA.
            02 INPUTAN PIC 99.
@@ -15,7 +23,15 @@
            02 NAMA PIC X(30).
            02 KELAS PIC X(5).
            02 NPM PIC 999999999 VALUE 0.
+       77 STATUS-BIODATA    PIC X(02) VALUE "00".
+       77 WS-LINHA-BIODATA  PIC X(80).
        PROCEDURE DIVISION.
+       ABRE-ARQUIVO.
+           OPEN EXTEND BIODATA-FILE.
+           IF STATUS-BIODATA = "35"
+              OPEN OUTPUT BIODATA-FILE
+              CLOSE BIODATA-FILE
+              OPEN EXTEND BIODATA-FILE.
        BISMILLAH.
            DISPLAY 'PROGRAM BIODATA DAN REMAINDER'.
        INI-REMAINDER.
@@ -38,6 +54,14 @@
            DISPLAY 'NPM anda adalah ',NPM.
            DISPLAY SPACE.
            DISPLAY INPUTAN,'MERUPAKAN ANGKA ',BIL.
+           PERFORM GRAVA-BIODATA.
        ALHAMDULILLAH.
+           CLOSE BIODATA-FILE.
            STOP RUN.
+       GRAVA-BIODATA.
+           MOVE SPACES TO WS-LINHA-BIODATA.
+           STRING NPM " " KELAS " " NAMA " " BIL
+               DELIMITED BY SIZE INTO WS-LINHA-BIODATA.
+           MOVE WS-LINHA-BIODATA TO REG-BIODATA.
+           WRITE REG-BIODATA.
        END PROGRAM JAMILAH.
