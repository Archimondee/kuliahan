@@ -0,0 +1,8 @@
+       FD MHS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'DATA.TXT'
+           DATA RECORD IS RECMHS.
+       01 RECMHS.
+           02 NAMA PIC X(25).
+           02 NPM PIC X(8).
+           02 KELAS PIC X(5).
