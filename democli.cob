@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DEMOGCLI.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTACORRENTE
+               FILE STATUS IS STATUS-CLIENTES.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "layout.cob".
+      *
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  STATUS-CLIENTES    PIC X(02) VALUE "00".
+           02  WS-TOTAL-LIDOS     PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-MASC      PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-FEM       PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-ESPECIAL  PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-COMUM     PIC 9(05) VALUE ZEROS.
+       01  DECADAS-NASCIMENTO.
+           02  WS-QTD-DECADAS     PIC 9(05) COMP VALUE ZEROS.
+           02  DECADA-OCORRENCIA  OCCURS 20 TIMES.
+               03  DECADA-ANO     PIC 9(04).
+               03  DECADA-QTD     PIC 9(05).
+       01  WS-DECADA-CALC         PIC 9(04).
+       01  WS-INDICE              PIC 9(05) COMP VALUE ZEROS.
+      *----------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------
+       001-INICIO.
+           DISPLAY "*** RELATORIO DE DEMOGRAFIA DE CLIENTES ***".
+           OPEN INPUT CLIENTES.
+           IF STATUS-CLIENTES NOT = "00"
+              DISPLAY "NAO FOI POSSIVEL ABRIR CLIENTES.DAT. STATUS="
+                      STATUS-CLIENTES
+              GO TO 999-FIM.
+      *----------------------------------------------------
+       010-LE-CLIENTES.
+           PERFORM 020-PROCESSA-REGISTRO THRU 020-99-FIM
+               UNTIL STATUS-CLIENTES = "10".
+           CLOSE CLIENTES.
+           GO TO 999-FIM.
+      *----------------------------------------------------
+       020-PROCESSA-REGISTRO.
+           READ CLIENTES NEXT RECORD
+               AT END
+               MOVE "10" TO STATUS-CLIENTES
+               GO TO 020-99-FIM.
+           ADD 1 TO WS-TOTAL-LIDOS.
+           PERFORM 030-CLASSIFICA-SEXO THRU 030-99-FIM.
+           PERFORM 040-CLASSIFICA-CONTA THRU 040-99-FIM.
+           PERFORM 050-CLASSIFICA-DECADA THRU 050-99-FIM.
+       020-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       030-CLASSIFICA-SEXO.
+           IF SEXOCLIENTE = "M" OR SEXOCLIENTE = "m"
+              ADD 1 TO WS-TOTAL-MASC
+           ELSE IF SEXOCLIENTE = "F" OR SEXOCLIENTE = "f"
+              ADD 1 TO WS-TOTAL-FEM.
+       030-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       040-CLASSIFICA-CONTA.
+           IF TIPOCONTA = "E" OR TIPOCONTA = "e"
+              ADD 1 TO WS-TOTAL-ESPECIAL
+           ELSE
+              ADD 1 TO WS-TOTAL-COMUM.
+       040-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       050-CLASSIFICA-DECADA.
+           COMPUTE WS-DECADA-CALC = ( ANO / 10 ) * 10.
+           MOVE ZEROS TO WS-INDICE.
+       050-01-PROCURA.
+           ADD 1 TO WS-INDICE.
+           IF WS-INDICE > WS-QTD-DECADAS
+              GO TO 050-02-NAO-ENCONTRADA.
+           IF DECADA-ANO (WS-INDICE) = WS-DECADA-CALC
+              ADD 1 TO DECADA-QTD (WS-INDICE)
+              GO TO 050-99-FIM.
+           GO TO 050-01-PROCURA.
+       050-02-NAO-ENCONTRADA.
+           ADD 1 TO WS-QTD-DECADAS.
+           MOVE WS-DECADA-CALC TO DECADA-ANO (WS-QTD-DECADAS).
+           MOVE 1 TO DECADA-QTD (WS-QTD-DECADAS).
+       050-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       900-IMPRIME-TOTAIS.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "REGISTROS LIDOS ............: " WS-TOTAL-LIDOS.
+           DISPLAY "SEXO MASCULINO ..............: " WS-TOTAL-MASC.
+           DISPLAY "SEXO FEMININO ...............: " WS-TOTAL-FEM.
+           DISPLAY "CONTAS ESPECIAIS ............: " WS-TOTAL-ESPECIAL.
+           DISPLAY "CONTAS COMUNS ...............: " WS-TOTAL-COMUM.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "CLIENTES POR DECADA DE NASCIMENTO:".
+           MOVE ZEROS TO WS-INDICE.
+       900-01-IMPRIME-DECADA.
+           ADD 1 TO WS-INDICE.
+           IF WS-INDICE > WS-QTD-DECADAS
+              GO TO 900-99-FIM.
+           DISPLAY "  DECADA DE " DECADA-ANO (WS-INDICE)
+                   " .......: " DECADA-QTD (WS-INDICE).
+           GO TO 900-01-IMPRIME-DECADA.
+       900-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       999-FIM.
+           PERFORM 900-IMPRIME-TOTAIS.
+           STOP RUN.
