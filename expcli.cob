@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EXPORTACLI.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTACORRENTE
+               FILE STATUS IS STATUS-CLIENTES.
+           SELECT EXPORTA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-EXPORTA.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "layout.cob".
+      *
+       FD  EXPORTA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CLIENTES.CSV".
+       01  REG-EXPORTA            PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  STATUS-CLIENTES    PIC X(02) VALUE "00".
+           02  STATUS-EXPORTA     PIC X(02) VALUE "00".
+           02  WS-TOTAL-EXPORTADOS PIC 9(05) VALUE ZEROS.
+       01  WS-LINHA-EXPORTA        PIC X(100).
+       01  WS-CONTA-EDITADA        PIC 9(05).
+       01  WS-DATANASC-EDITADA.
+           02  WS-DIA-ED           PIC 9(02).
+           02  FILLER              PIC X VALUE "/".
+           02  WS-MES-ED           PIC 9(02).
+           02  FILLER              PIC X VALUE "/".
+           02  WS-ANO-ED           PIC 9(04).
+      *----------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------
+       001-INICIO.
+           DISPLAY "*** EXPORTACAO DE CLIENTES PARA CLIENTES.CSV ***"
+           OPEN INPUT CLIENTES.
+           IF STATUS-CLIENTES NOT = "00"
+              DISPLAY "NAO FOI POSSIVEL ABRIR CLIENTES.DAT. STATUS="
+                      STATUS-CLIENTES
+              GO TO 999-FIM.
+           OPEN OUTPUT EXPORTA.
+           MOVE "CONTACORRENTE,DIGITOCONTROL,TIPOCONTA,NOMECLIENTE,"
+             & "DATANASCIMENT,SEXOCLIENTE" TO REG-EXPORTA.
+           WRITE REG-EXPORTA.
+      *----------------------------------------------------
+       010-EXPORTA-CLIENTES.
+           PERFORM 020-EXPORTA-REGISTRO THRU 020-99-FIM
+               UNTIL STATUS-CLIENTES = "10".
+           CLOSE CLIENTES.
+           CLOSE EXPORTA.
+           DISPLAY "REGISTROS EXPORTADOS ......: " WS-TOTAL-EXPORTADOS.
+           GO TO 999-FIM.
+      *----------------------------------------------------
+       020-EXPORTA-REGISTRO.
+           READ CLIENTES NEXT RECORD
+               AT END
+               MOVE "10" TO STATUS-CLIENTES
+               GO TO 020-99-FIM.
+           MOVE CONTACORRENTE TO WS-CONTA-EDITADA.
+           MOVE DIA           TO WS-DIA-ED.
+           MOVE MES           TO WS-MES-ED.
+           MOVE ANO           TO WS-ANO-ED.
+           STRING WS-CONTA-EDITADA   DELIMITED BY SIZE ","
+                  DIGITOCONTROL      DELIMITED BY SIZE ","
+                  TIPOCONTA          DELIMITED BY SIZE ","
+                  NOMECLIENTE        DELIMITED BY SIZE ","
+                  WS-DATANASC-EDITADA DELIMITED BY SIZE ","
+                  SEXOCLIENTE        DELIMITED BY SIZE
+                  INTO WS-LINHA-EXPORTA.
+           MOVE WS-LINHA-EXPORTA TO REG-EXPORTA.
+           WRITE REG-EXPORTA.
+           ADD 1 TO WS-TOTAL-EXPORTADOS.
+      *----------------------------------------------------
+       020-99-FIM.
+           EXIT.
+      *----------------------------------------------------
+       999-FIM.
+           STOP RUN.
