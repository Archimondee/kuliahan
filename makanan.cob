@@ -1,21 +1,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MenuMakanan.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-VENDAS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "VENDAS.TXT".
+       01  REG-VENDA                   PIC X(80).
        WORKING-STORAGE SECTION.
        01 Masukan.
            02 PIL PIC 9.
            02 JUM PIC 9(3).
            02 TOTAL PIC 9(8).
+           02 TOTAL-PEDIDO PIC 9(8) VALUE ZEROS.
        01 HITUNG-LAGI PIC X.
            88 LAGI VALUE 'Y', 'y'.
            88 TIDAK VALUE 'T', 't'.
-       
+       77 STATUS-VENDAS PIC X(02) VALUE "00".
+       77 WS-NOME-ITEM  PIC X(20) VALUE SPACES.
+       77 WS-LINHA-VENDA PIC X(80).
+       77 WS-JUM-ED      PIC ZZ9.
+       77 WS-TOTAL-ED    PIC Z(7)9.
+       01 ESTOQUE.
+           02 STOK-YAMIN   PIC 9(3) VALUE 50.
+           02 STOK-BAKSO   PIC 9(3) VALUE 50.
+           02 STOK-SPESIAL PIC 9(3) VALUE 50.
+           02 STOK-BIASA   PIC 9(3) VALUE 50.
+           02 STOK-PANGSIT PIC 9(3) VALUE 50.
+
        SCREEN SECTION.
        01 HAPUS-LAYAR.
            02 BLANK SCREEN.
            
-       01 MENU.
+       01 TELA-MENU.
            02 LINE 2 COLUMN 20 VALUE 'MENU MAKANAN'.
            02 LINE 4 COLUMN 20 VALUE '1. MIE AYAM YAMIN   Rp12.000,00'.
            02 LINE 5 COLUMN 20 VALUE '2. MIE AYAM BAKSO   Rp14.000,00'.
@@ -30,11 +52,17 @@
            02 LINE 2 COLUMN 30 VALUE 'BERAPA PORSI YANG ANDA PESAN?[ ]'.
            02 LINE 2 COLUMN 30 PIC 9(3) TO JUM.
            
-       PROCEDURE DIVISION.    
+       PROCEDURE DIVISION.
+       ABRE-ARQUIVO.
+           OPEN EXTEND VENDAS.
+           IF STATUS-VENDAS = "35"
+              OPEN OUTPUT VENDAS
+              CLOSE VENDAS
+              OPEN EXTEND VENDAS.
        MULAI.
            DISPLAY HAPUS-LAYAR.
-           DISPLAY MENU.
-           ACCEPT MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT TELA-MENU.
            IF PIL = 1
                PERFORM YAMIN
                GO TO TANYA.
@@ -50,41 +78,95 @@
            IF PIL = 5
                PERFORM PANGSIT
                GO TO TANYA.
-           ELSE GO TO TANYA.
+           DISPLAY (13, 2) 'PILIHAN TIDAK DIKENAL. ULANGI.'.
+           GO TO MULAI.
 
        SELESAI.
+           CLOSE VENDAS.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY (10, 2) 'TOTAL A PAGAR.: ',TOTAL-PEDIDO.
            STOP RUN.
-           
+
        YAMIN.
            DISPLAY HAPUS-LAYAR.
            DISPLAY PORSI.
+           IF JUM > STOK-YAMIN
+               DISPLAY (13, 2) 'ESTOQUE INSUFICIENTE. ULANGI.'
+               GO TO YAMIN.
+           SUBTRACT JUM FROM STOK-YAMIN.
            COMPUTE TOTAL = (JUM * 12000).
+           ADD TOTAL TO TOTAL-PEDIDO.
            DISPLAY (5, 2) 'TOTAL PEMBAYARAN: ',TOTAL.
-           
+           DISPLAY (6, 2) 'TOTAL DO PEDIDO.: ',TOTAL-PEDIDO.
+           MOVE 'MIE AYAM YAMIN' TO WS-NOME-ITEM.
+           PERFORM GRAVA-VENDA.
+
        BAKSO.
            DISPLAY HAPUS-LAYAR.
            DISPLAY PORSI.
+           IF JUM > STOK-BAKSO
+               DISPLAY (13, 2) 'ESTOQUE INSUFICIENTE. ULANGI.'
+               GO TO BAKSO.
+           SUBTRACT JUM FROM STOK-BAKSO.
            COMPUTE TOTAL = (JUM * 14000).
+           ADD TOTAL TO TOTAL-PEDIDO.
            DISPLAY (5, 2) 'TOTAL PEMBAYARAN: ',TOTAL.
-       
+           DISPLAY (6, 2) 'TOTAL DO PEDIDO.: ',TOTAL-PEDIDO.
+           MOVE 'MIE AYAM BAKSO' TO WS-NOME-ITEM.
+           PERFORM GRAVA-VENDA.
+
        SPESIAL.
            DISPLAY HAPUS-LAYAR.
            DISPLAY PORSI.
+           IF JUM > STOK-SPESIAL
+               DISPLAY (13, 2) 'ESTOQUE INSUFICIENTE. ULANGI.'
+               GO TO SPESIAL.
+           SUBTRACT JUM FROM STOK-SPESIAL.
            COMPUTE TOTAL = (JUM * 18000).
+           ADD TOTAL TO TOTAL-PEDIDO.
            DISPLAY (5, 2) 'TOTAL PEMBAYARAN: ',TOTAL.
-       
+           DISPLAY (6, 2) 'TOTAL DO PEDIDO.: ',TOTAL-PEDIDO.
+           MOVE 'MIE AYAM SPESIAL' TO WS-NOME-ITEM.
+           PERFORM GRAVA-VENDA.
+
        BIASA.
            DISPLAY HAPUS-LAYAR.
            DISPLAY PORSI.
+           IF JUM > STOK-BIASA
+               DISPLAY (13, 2) 'ESTOQUE INSUFICIENTE. ULANGI.'
+               GO TO BIASA.
+           SUBTRACT JUM FROM STOK-BIASA.
            COMPUTE TOTAL = (JUM * 10000).
+           ADD TOTAL TO TOTAL-PEDIDO.
            DISPLAY (5, 2) 'TOTAL PEMBAYARAN: ',TOTAL.
-       
+           DISPLAY (6, 2) 'TOTAL DO PEDIDO.: ',TOTAL-PEDIDO.
+           MOVE 'MIE AYAM BIASA' TO WS-NOME-ITEM.
+           PERFORM GRAVA-VENDA.
+
        PANGSIT.
            DISPLAY HAPUS-LAYAR.
            DISPLAY PORSI.
+           IF JUM > STOK-PANGSIT
+               DISPLAY (13, 2) 'ESTOQUE INSUFICIENTE. ULANGI.'
+               GO TO PANGSIT.
+           SUBTRACT JUM FROM STOK-PANGSIT.
            COMPUTE TOTAL = (JUM * 11500).
+           ADD TOTAL TO TOTAL-PEDIDO.
            DISPLAY (5, 2) 'TOTAL PEMBAYARAN: ',TOTAL.
-        
+           DISPLAY (6, 2) 'TOTAL DO PEDIDO.: ',TOTAL-PEDIDO.
+           MOVE 'MIE AYAM PANGSIT' TO WS-NOME-ITEM.
+           PERFORM GRAVA-VENDA.
+
+       GRAVA-VENDA.
+           MOVE JUM TO WS-JUM-ED.
+           MOVE TOTAL TO WS-TOTAL-ED.
+           MOVE SPACES TO WS-LINHA-VENDA.
+           STRING WS-NOME-ITEM " PORCOES:" WS-JUM-ED
+               " TOTAL:" WS-TOTAL-ED
+               DELIMITED BY SIZE INTO WS-LINHA-VENDA.
+           MOVE WS-LINHA-VENDA TO REG-VENDA.
+           WRITE REG-VENDA.
+
        TANYA.
            DISPLAY (7, 2) 'LAGI? [Y/T]'
            ACCEPT HITUNG-LAGI.
@@ -92,4 +174,4 @@
            IF TIDAK GO TO SELESAI.
            IF NOT LAGI AND NOT TIDAK
                DISPLAY (9,2) 'Y/y ATAU T/t'
-               GO TO TANYA.
\ No newline at end of file
+               GO TO TANYA.
