@@ -2,7 +2,17 @@
        PROGRAM-ID. CONTOH.
        AUTHOR. SAYA.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAPOR ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-RAPOR.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RAPOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RAPOR.TXT".
+       01  REG-RAPOR                   PIC X(80).
        WORKING-STORAGE SECTION.
        01 MASUKAN.
            02 NAMA PIC X(20).
@@ -13,10 +23,25 @@
            02 UTS PIC 9(3).
            02 UAS PIC 9(3).
            02 HASIL PIC Z99.
+           02 HURUF PIC X.
+       01 BOBOT-NILAI.
+           02 BOBOT-UTS PIC 9(3) VALUE 70.
+           02 BOBOT-UAS PIC 9(3) VALUE 30.
+       77 STATUS-RAPOR    PIC X(02) VALUE "00".
+       77 WS-LINHA-RAPOR  PIC X(80).
+       01 TANYA-LAGI-JWB PIC X.
+           88 LAGI VALUE 'Y', 'y'.
+           88 TIDAK VALUE 'T', 't'.
        SCREEN SECTION.
        01 HAPUS-LAYAR.
            02 BLANK SCREEN.
        PROCEDURE DIVISION.
+       ABRE-ARQUIVO.
+           OPEN EXTEND RAPOR.
+           IF STATUS-RAPOR = "35"
+              OPEN OUTPUT RAPOR
+              CLOSE RAPOR
+              OPEN EXTEND RAPOR.
        MASUKKAN-DATA.
            DISPLAY HAPUS-LAYAR.
            DISPLAY 'NAMA : '.
@@ -31,14 +56,51 @@
            ACCEPT UTS.
            DISPLAY 'UAS :'.
            ACCEPT UAS.
+       TERIMA-BOBOT.
+           DISPLAY 'BOBOT UTS (%) :'.
+           ACCEPT BOBOT-UTS.
+           DISPLAY 'BOBOT UAS (%) :'.
+           ACCEPT BOBOT-UAS.
+           IF BOBOT-UTS + BOBOT-UAS NOT = 100
+              DISPLAY 'BOBOT HARUS BERJUMLAH 100. REINFORME.'
+              GO TO TERIMA-BOBOT.
        HITUNG-DATA.
            COMPUTE UMUR = 2016 - TAHUN.
-           COMPUTE HASIL = (UTS * 70 / 100) + (UAS * 30 / 100).
+           COMPUTE HASIL = (UTS * BOBOT-UTS / 100)
+               + (UAS * BOBOT-UAS / 100).
+           IF HASIL >= 85
+              MOVE 'A' TO HURUF
+           ELSE IF HASIL >= 70
+              MOVE 'B' TO HURUF
+           ELSE IF HASIL >= 55
+              MOVE 'C' TO HURUF
+           ELSE IF HASIL >= 40
+              MOVE 'D' TO HURUF
+           ELSE
+              MOVE 'E' TO HURUF.
        TAMPIL-DATA.
            DISPLAY 'Nama :', NAMA.
            DISPLAY 'NPM :', NPM.
            DISPLAY 'Kelas :', KELAS.
            DISPLAY 'UMUR : ', UMUR.
            DISPLAY 'Rata-rata: ', HASIL.
+           DISPLAY 'Huruf : ', HURUF.
+           PERFORM GRAVA-RAPOR.
+       TANYA-LAGI.
+           DISPLAY 'DATA MAHASISWA LAIN? [Y/T]'.
+           ACCEPT TANYA-LAGI-JWB.
+           IF LAGI GO TO MASUKKAN-DATA.
+           IF TIDAK GO TO SELESAI.
+           IF NOT LAGI AND NOT TIDAK
+              DISPLAY 'Y/y ATAU T/t'
+              GO TO TANYA-LAGI.
+       GRAVA-RAPOR.
+           MOVE SPACES TO WS-LINHA-RAPOR.
+           STRING NPM " " KELAS " " NAMA " RATA:" HASIL
+               " HURUF:" HURUF
+               DELIMITED BY SIZE INTO WS-LINHA-RAPOR.
+           MOVE WS-LINHA-RAPOR TO REG-RAPOR.
+           WRITE REG-RAPOR.
        SELESAI.
+           CLOSE RAPOR.
            STOP RUN.
