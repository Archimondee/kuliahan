@@ -7,22 +7,70 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO DISK.
+           SELECT CLIENTES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTACORRENTE WITH DUPLICATES
+               FILE STATUS IS STATUS-CLIENTES.
+           SELECT LOGCLIENTES ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-LOGCLI.
        DATA DIVISION.
        FILE SECTION.
-       COPY FDGENERI.
+       COPY "fdgeneri.cob".
+      *
+       FD  LOGCLIENTES
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "LOGCLI.TXT".
+       01  REG-LOG-CLIENTE       PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
            02  DV1            PIC 9(01) VALUE ZEROS.
            02  DV2            PIC 9(01) VALUE ZEROS.
            02  DV3            PIC 9(01) VALUE ZEROS.
+           02  DV-RECALCULADO PIC 9(01) VALUE ZEROS.
            02  RESPOSTA       PIC A.
            02  CODIGO         PIC X(03) VALUE "SIM".
+           02  REGISTROS      PIC 9(03) VALUE ZEROS.
+           02  STATUS-CLIENTES PIC X(02) VALUE "00".
+           02  STATUS-LOGCLI  PIC X(02) VALUE "00".
+           02  OPCAO-MENU     PIC X(01).
+           02  WS-IDADE       PIC 9(03) VALUE ZEROS.
+           02  WS-IDADE-MINIMA PIC 9(03) VALUE 18.
+           02  WS-TOTAL-ESPECIAL PIC 9(05) VALUE ZEROS.
+           02  WS-TOTAL-COMUM    PIC 9(05) VALUE ZEROS.
+       01  WS-LINHA-TRAILER         PIC X(80).
+       01  WS-LINHA-LOG.
+           02  WS-LOG-CONTA   PIC 9(05).
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  WS-LOG-HORA.
+               03  WS-LOG-HOR PIC 9(02).
+               03  FILLER     PIC X VALUE ":".
+               03  WS-LOG-MIN PIC 9(02).
+               03  FILLER     PIC X VALUE ":".
+               03  WS-LOG-SEG PIC 9(02).
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  WS-LOG-NOME    PIC X(40).
        01  WS-DATA.
            02  WS-DIA         PIC 9(02) VALUE ZEROS.
            02  WS-MES         PIC 9(02) VALUE ZEROS.
            02  WS-ANO         PIC 9(04) VALUE ZEROS.
+       01  WS-REG-CLIENTE-SALVO  PIC X(58).
+       01  WS-TITULAR2-VERIFICA.
+           02  WS-CONTA-ATUAL      PIC 9(05).
+           02  WS-CONTA-ENCONTRADA PIC 9(05) VALUE ZEROS.
+           02  WS-TITULAR2-ACHADO  PIC X(01) VALUE "N".
+           02  WS-NOME-TITULAR2    PIC X(40).
+           02  WS-DATANASC-TITULAR2.
+               03  WS-DIA-T2       PIC 9(02).
+               03  WS-MES-T2       PIC 9(02).
+               03  WS-ANO-T2       PIC 9(04).
+       01  WS-HORA.
+           02  WS-HOR         PIC 9(02) VALUE ZEROS.
+           02  WS-MIN         PIC 9(02) VALUE ZEROS.
+           02  WS-SEG         PIC 9(02) VALUE ZEROS.
+           02  WS-CSE         PIC 9(02) VALUE ZEROS.
        SCREEN SECTION.
        01  ENTRAR-DATA.
            02  LINE 10 COLUMN 10  VALUE "Informe a data atual:".
@@ -33,7 +81,35 @@
            02  LINE  9 COLUMN 07  VALUE "Nome ..................:".
            02  LINE 10 COLUMN 07  VALUE "Data de Nascimento ....:".
            02  LINE 11 COLUMN 07  VALUE "Sexo ..................:".
+       01  TELA-MENU.
+           02  BLANK SCREEN.
+           02  LINE  2 COLUMN 26  VALUE "*** CADASTRO DE CLIENTES ***".
+           02  LINE  8 COLUMN 20  VALUE "1 - Cadastrar novo cliente".
+           02  LINE  9 COLUMN 20  VALUE "2 - Consultar cliente".
+           02  LINE 10 COLUMN 20  VALUE "3 - Sair".
+           02  LINE 12 COLUMN 20  VALUE "Escolha uma opcao: ".
+       01  TELA-CONSULTA.
+           02  BLANK SCREEN.
+           02  LINE  2 COLUMN 20  VALUE "*** CONSULTA DE CLIENTES ***".
+           02  LINE  6 COLUMN 07  VALUE "Conta Corrente ........:".
+           02  LINE  9 COLUMN 07  VALUE "Nome ..................:".
+           02  LINE 10 COLUMN 07  VALUE "Data de Nascimento ....:".
+           02  LINE 11 COLUMN 07  VALUE "Tipo de Conta..........:".
+           02  LINE 12 COLUMN 07  VALUE "Sexo ..................:".
        PROCEDURE DIVISION.
+      *----------------------------------------------------
+       000-MENU.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY TELA-MENU.
+           ACCEPT (12, 40) OPCAO-MENU WITH PROMPT.
+           IF OPCAO-MENU = "1"
+              GO TO 001-INICIO
+           ELSE IF OPCAO-MENU = "2"
+              GO TO 900-CONSULTAR-CLIENTE
+           ELSE IF OPCAO-MENU = "3"
+              GO TO 999-FIM
+           ELSE
+              GO TO 000-MENU.
       *----------------------------------------------------
        001-INICIO.
            DISPLAY (01, 01) ERASE.
@@ -75,12 +151,35 @@
            IF WS-MES = 4 OR WS-MES = 6 OR WS-MES = 9 OR WS-MES = 11
               IF WS-DIA < 0 OR WS-DIA > 30
               DISPLAY (23, 14) "MES POSSUI ENTRE 1 E 30 DIAS.
-   -                           " Reinforme."
+      -                           " Reinforme."
               GO 002-ENTRA-DATA.
            DISPLAY (23, 14) "                                         ".
       *----------------------------------------------------
        003-ABRE-ARQUIVO.
-           OPEN OUTPUT CLIENTES.
+           OPEN I-O CLIENTES.
+           IF STATUS-CLIENTES = "35"
+              OPEN OUTPUT CLIENTES
+              CLOSE CLIENTES
+              OPEN I-O CLIENTES.
+           OPEN EXTEND LOGCLIENTES.
+           PERFORM 004-GRAVA-INICIO-SESSAO THRU 004-99-FIM.
+           GO TO 010-INICIALIZA-SISTEMA.
+      *----------------------------------------------------
+       004-GRAVA-INICIO-SESSAO.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE SPACES TO WS-LINHA-TRAILER.
+           STRING "INICIO DE SESSAO - " DELIMITED BY SIZE
+                  WS-DIA    DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-MES    DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-ANO    DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-HOR    DELIMITED BY SIZE ":" DELIMITED BY SIZE
+                  WS-MIN    DELIMITED BY SIZE ":" DELIMITED BY SIZE
+                  WS-SEG    DELIMITED BY SIZE
+                  INTO WS-LINHA-TRAILER.
+           MOVE WS-LINHA-TRAILER TO REG-LOG-CLIENTE.
+           WRITE REG-LOG-CLIENTE.
+       004-99-FIM.
+           EXIT.
       *----------------------------------------------------
        010-INICIALIZA-SISTEMA.
            DISPLAY (01, 01) ERASE.
@@ -99,7 +198,7 @@
                          ( X4 * 3 ) + ( X5 * 2 ).
            DIVIDE DV1 BY 11 GIVING DV2 REMAINDER DV3.
            IF DV3 = 0 OR DV3 = 1
-              MOVE 0 TO DIGITOCONTROL
+              MOVE DV3 TO DIGITOCONTROL
            ELSE
               COMPUTE DIGITOCONTROL = 11 - DV3.
            DISPLAY (06, 37) "-" DIGITOCONTROL.
@@ -149,7 +248,14 @@
            IF MES = 4 OR MES = 6 OR MES = 9 OR MES = 11
               IF DIA < 0 OR DIA > 30
               DISPLAY (23, 14) "MES POSSUI ENTRE 1 E 30 DIAS.
-   -                           " Reinforme."
+      -                           " Reinforme."
+              GO 080-RECEBE-DATANASC.
+      ***** TESTA IDADE MINIMA
+           COMPUTE WS-IDADE = WS-ANO - ANO.
+           IF MES > WS-MES OR (MES = WS-MES AND DIA > WS-DIA)
+              SUBTRACT 1 FROM WS-IDADE.
+           IF WS-IDADE < WS-IDADE-MINIMA
+              DISPLAY (23, 14) "IDADE MINIMA DE 18 ANOS! Reinforme."
               GO 080-RECEBE-DATANASC.
            DISPLAY (23, 14) "                                         ".
       *----------------------------------------------------
@@ -164,7 +270,29 @@
       *----------------------------------------------------
        100-GRAVAR-REGISTRO-1.
            MOVE "N" TO PARENTESCO.
-           WRITE REG-CLIENTE.
+           WRITE REG-CLIENTE
+               INVALID KEY
+               DISPLAY (23, 14) "ERRO AO GRAVAR! CONTA JA CADASTRADA."
+               GO TO 903-AGUARDA-CONSULTA
+               NOT INVALID KEY
+               PERFORM 105-GRAVA-LOG THRU 105-99-FIM
+               IF TIPOCONTA = "E" OR TIPOCONTA = "e"
+                  ADD 1 TO WS-TOTAL-ESPECIAL
+               ELSE
+                  ADD 1 TO WS-TOTAL-COMUM.
+           GO TO 110-TESTA-SEGUNDO-TITULAR.
+      *----------------------------------------------------
+       105-GRAVA-LOG.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE CONTACORRENTE TO WS-LOG-CONTA.
+           MOVE WS-HOR TO WS-LOG-HOR.
+           MOVE WS-MIN TO WS-LOG-MIN.
+           MOVE WS-SEG TO WS-LOG-SEG.
+           MOVE NOMECLIENTE TO WS-LOG-NOME.
+           MOVE WS-LINHA-LOG TO REG-LOG-CLIENTE.
+           WRITE REG-LOG-CLIENTE.
+       105-99-FIM.
+           EXIT.
       *----------------------------------------------------
        110-TESTA-SEGUNDO-TITULAR.
            DISPLAY (23, 14) "Esta conta ‚ Conjunta? ".
@@ -223,7 +351,49 @@
               DISPLAY (23, 14) "MES POSSUI ENTRE 1 E 30 DIAS.
       -                           " Reinforme."
               GO 140-RECEBE-DATANASC.
+      ***** TESTA IDADE MINIMA
+           COMPUTE WS-IDADE = WS-ANO - ANO.
+           IF MES > WS-MES OR (MES = WS-MES AND DIA > WS-DIA)
+              SUBTRACT 1 FROM WS-IDADE.
+           IF WS-IDADE < WS-IDADE-MINIMA
+              DISPLAY (23, 14) "IDADE MINIMA DE 18 ANOS! Reinforme."
+              GO 140-RECEBE-DATANASC.
            DISPLAY (23, 14) "                                         ".
+      *----------------------------------------------------
+       140-05-VERIFICA-SEGUNDO-TITULAR.
+           MOVE REG-CLIENTE    TO WS-REG-CLIENTE-SALVO.
+           MOVE CONTACORRENTE  TO WS-CONTA-ATUAL.
+           MOVE NOMECLIENTE    TO WS-NOME-TITULAR2.
+           MOVE DATANASCIMENT  TO WS-DATANASC-TITULAR2.
+           MOVE "N"            TO WS-TITULAR2-ACHADO.
+           MOVE ZEROS          TO CONTACORRENTE.
+           START CLIENTES KEY IS NOT LESS THAN CONTACORRENTE
+               INVALID KEY
+               MOVE "10" TO STATUS-CLIENTES.
+           IF STATUS-CLIENTES NOT = "10"
+              MOVE "00" TO STATUS-CLIENTES
+              PERFORM 140-06-PROCURA-TITULAR2 THRU 140-06-FIM
+                  UNTIL STATUS-CLIENTES = "10".
+           MOVE WS-REG-CLIENTE-SALVO TO REG-CLIENTE.
+           IF WS-TITULAR2-ACHADO = "S"
+              DISPLAY (23, 14)
+                 "ATENCAO: TITULAR JA CADASTRADO NA CONTA "
+                 WS-CONTA-ENCONTRADA.
+           GO TO 150-RECEBE-SEXO.
+      *----------------------------------------------------
+       140-06-PROCURA-TITULAR2.
+           READ CLIENTES NEXT RECORD
+               AT END
+               MOVE "10" TO STATUS-CLIENTES
+               GO TO 140-06-FIM.
+           IF TIPOREGISTRO = 1 AND CONTACORRENTE NOT = WS-CONTA-ATUAL
+              AND NOMECLIENTE = WS-NOME-TITULAR2
+              AND DATANASCIMENT = WS-DATANASC-TITULAR2
+              MOVE "S" TO WS-TITULAR2-ACHADO
+              MOVE CONTACORRENTE TO WS-CONTA-ENCONTRADA
+              MOVE "10" TO STATUS-CLIENTES.
+       140-06-FIM.
+           EXIT.
       *----------------------------------------------------
        150-RECEBE-SEXO.
            ACCEPT (11, 32) SEXOCLIENTE WITH PROMPT.
@@ -235,15 +405,65 @@
            DISPLAY (23, 14) "              ".
       *----------------------------------------------------
        160-GRAVAR-REGISTRO-2.
-           WRITE REG-CLIENTE.
+           WRITE REG-CLIENTE
+               INVALID KEY
+               DISPLAY (23, 14) "ERRO AO GRAVAR SEGUNDO TITULAR!"
+               GO TO 903-AGUARDA-CONSULTA
+               NOT INVALID KEY
+               PERFORM 105-GRAVA-LOG THRU 105-99-FIM.
       *----------------------------------------------------
        996-LIMPAR.
+           COMPUTE REGISTROS = REGISTROS + 1.
+           DISPLAY (23, 75) REGISTROS.
            DISPLAY (06, 32) "       ".
            DISPLAY (07, 32) " ".
            DISPLAY (09, 32) "                                        ".
            DISPLAY (10, 32) "      ".
            DISPLAY (11, 32) " ".
            DISPLAY (23, 14) "                                        ".
+           GO TO 997-SAIR-OU-NAO.
+      *----------------------------------------------------
+       900-CONSULTAR-CLIENTE.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY TELA-CONSULTA.
+      *----------------------------------------------------
+       901-RECEBE-CONTA-CONSULTA.
+           ACCEPT (06, 32) CONTACORRENTE WITH PROMPT.
+           IF CONTACORRENTE = SPACES
+              GO 901-RECEBE-CONTA-CONSULTA.
+      *----------------------------------------------------
+       902-LER-CLIENTE.
+           OPEN INPUT CLIENTES.
+           READ CLIENTES
+               INVALID KEY
+               DISPLAY (23, 14) "CLIENTE NAO ENCONTRADO!".
+           IF STATUS-CLIENTES = "00"
+              PERFORM 902-05-VERIFICA-DV THRU 902-05-FIM
+              DISPLAY (09, 32) NOMECLIENTE
+              DISPLAY (10, 32) DATANASCIMENT
+              DISPLAY (11, 32) TIPOCONTA
+              DISPLAY (12, 32) SEXOCLIENTE.
+           CLOSE CLIENTES.
+           GO TO 903-AGUARDA-CONSULTA.
+      *----------------------------------------------------
+       902-05-VERIFICA-DV.
+           COMPUTE DV1 = ( X1 * 6 ) + ( X2 * 5 ) + ( X3 * 4 ) +
+                         ( X4 * 3 ) + ( X5 * 2 ).
+           DIVIDE DV1 BY 11 GIVING DV2 REMAINDER DV3.
+           IF DV3 = 0 OR DV3 = 1
+              MOVE DV3 TO DV-RECALCULADO
+           ELSE
+              COMPUTE DV-RECALCULADO = 11 - DV3.
+           IF DV-RECALCULADO NOT = DIGITOCONTROL
+              DISPLAY (13, 07)
+                 "** ATENCAO: DIGITO DE CONTROLE NAO CONFERE! **".
+       902-05-FIM.
+           EXIT.
+      *----------------------------------------------------
+       903-AGUARDA-CONSULTA.
+           DISPLAY (23, 14) "Pressione ENTER para voltar ao menu.".
+           ACCEPT (23, 55) RESPOSTA.
+           GO TO 000-MENU.
       *----------------------------------------------------
        997-SAIR-OU-NAO.
            DISPLAY (23, 14) "Deseja cadastrar outro cliente? (S/N) ".
@@ -269,7 +489,31 @@
            GO TO 010-INICIALIZA-SISTEMA.
       *----------------------------------------------------
        999-FIM.
+           PERFORM 999-05-GRAVA-FIM-SESSAO THRU 999-05-FIM.
            CLOSE CLIENTES.
+           CLOSE LOGCLIENTES.
+           DISPLAY (1, 1) ERASE.
+           DISPLAY (02, 20) "RELATORIO DE CONTAS ABERTAS NESTA SESSAO".
+           DISPLAY (04, 20) "CONTAS ESPECIAIS ..: " WS-TOTAL-ESPECIAL.
+           DISPLAY (05, 20) "CONTAS COMUNS ......: " WS-TOTAL-COMUM.
+           DISPLAY (23, 14) "Pressione ENTER para finalizar.".
+           ACCEPT (23, 55) RESPOSTA.
            DISPLAY (1, 1) ERASE.
            STOP RUN.
+      *----------------------------------------------------
+       999-05-GRAVA-FIM-SESSAO.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE SPACES TO WS-LINHA-TRAILER.
+           STRING "FIM DE SESSAO ---- " DELIMITED BY SIZE
+                  WS-DIA    DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-MES    DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-ANO    DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-HOR    DELIMITED BY SIZE ":" DELIMITED BY SIZE
+                  WS-MIN    DELIMITED BY SIZE ":" DELIMITED BY SIZE
+                  WS-SEG    DELIMITED BY SIZE
+                  INTO WS-LINHA-TRAILER.
+           MOVE WS-LINHA-TRAILER TO REG-LOG-CLIENTE.
+           WRITE REG-LOG-CLIENTE.
+       999-05-FIM.
+           EXIT.
       ***---------- FIM DO PROGRAMA GENERICO ---------***
