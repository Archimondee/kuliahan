@@ -1,28 +1,55 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LA2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAKUCING ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-NOTAKUCING.
        DATA DIVISION.
        FILE SECTION.
+       FD  NOTAKUCING
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "NOTAKUCING.TXT".
+       01  REG-NOTAKUCING              PIC X(80).
        WORKING-STORAGE SECTION.
        01 MASUKAN.
            02 JUM PIC 9(3).
            02 PIL PIC 9.
            02 HASIL PIC Z(15).
+           02 TOTAL-PEDIDO PIC 9(8) VALUE ZEROS.
        01 HITUNG-LAGI PIC X.
            88 LAGI VALUE 'Y', 'y'.
            88 TIDAK VALUE 'T', 't'.
+       01 ESTOQUE-KUCING.
+           02 STOK-ANGG   PIC 9(3) VALUE 50.
+           02 STOK-SERB   PIC 9(3) VALUE 50.
+           02 STOK-PERS   PIC 9(3) VALUE 50.
+       77  STATUS-NOTAKUCING  PIC X(02) VALUE "00".
+       77  WS-NOME-RACA       PIC X(20) VALUE SPACES.
+       77  WS-LINHA-NOTA      PIC X(80).
+       77  WS-JUM-ED          PIC ZZ9.
+       77  WS-HASIL-ED        PIC Z(15).
        SCREEN SECTION.
-       01 MENU.
+       01 TELA-MENU.
            02 LINE 2 COLUMN 30 VALUE 'MENU PEMBELIAN KUCING'.
            02 LINE 4 COLUMN 30 VALUE '1. ANGGORA'.
            02 LINE 5 COLUMN 30 VALUE '2. SIRBERIA'.
-           02 LINE 6 COLUMN 30 VALUE '3. EXIT'.
-           02 LINE 7 COLUMN 30 VALUE '==========================='.
-           02 LINE 8 COLUMN 30 VALUE 'PILIHAN : '.
-           02 LINE 8 COLUMN 40 PIC 9 TO PIL.
+           02 LINE 6 COLUMN 30 VALUE '3. PERSIA'.
+           02 LINE 7 COLUMN 30 VALUE '4. EXIT'.
+           02 LINE 8 COLUMN 30 VALUE '==========================='.
+           02 LINE 9 COLUMN 30 VALUE 'PILIHAN : '.
+           02 LINE 9 COLUMN 40 PIC 9 TO PIL.
        PROCEDURE DIVISION.
+       ABRE-ARQUIVO.
+           OPEN EXTEND NOTAKUCING.
+           IF STATUS-NOTAKUCING = "35"
+              OPEN OUTPUT NOTAKUCING
+              CLOSE NOTAKUCING
+              OPEN EXTEND NOTAKUCING.
        MULAI.
-           DISPLAY MENU.
-           ACCEPT MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT TELA-MENU.
            IF PIL=1
               PERFORM ANGG
               GO TO TANYA.
@@ -30,23 +57,65 @@
               PERFORM SERB
               GO TO TANYA.
            IF PIL=3
+              PERFORM PERS
+              GO TO TANYA.
+           IF PIL=4
                GO TO SELESAI
            ELSE
                GO TO MULAI.
        SELESAI.
+           CLOSE NOTAKUCING.
+           DISPLAY (19, 2) 'TOTAL PENJUALAN HARI INI: ', TOTAL-PEDIDO.
            STOP RUN.
 
        ANGG.
            DISPLAY (10, 2) 'JUMLAH KUCING YANG INGIN DIBELI: '.
-           ACCEPT ( , ) JUM.
+           ACCEPT (10, 35) JUM.
+           IF JUM > STOK-ANGG
+              DISPLAY (13, 2) 'STOK TIDAK CUKUP. ULANGI.'
+              GO TO ANGG.
+           SUBTRACT JUM FROM STOK-ANGG.
            COMPUTE HASIL = JUM * 1000000.
+           COMPUTE TOTAL-PEDIDO = TOTAL-PEDIDO + (JUM * 1000000).
            DISPLAY (12, 2) 'TOTAL PEMBELIAN: ', HASIL.
+           MOVE 'ANGGORA' TO WS-NOME-RACA.
+           PERFORM GRAVA-NOTA.
 
        SERB.
            DISPLAY (10, 2) 'JUMLAH KUCING YANG INGIN DIBELI: '.
-           ACCEPT ( , ) JUM.
+           ACCEPT (10, 35) JUM.
+           IF JUM > STOK-SERB
+              DISPLAY (13, 2) 'STOK TIDAK CUKUP. ULANGI.'
+              GO TO SERB.
+           SUBTRACT JUM FROM STOK-SERB.
            COMPUTE HASIL = JUM * 700000.
+           COMPUTE TOTAL-PEDIDO = TOTAL-PEDIDO + (JUM * 700000).
            DISPLAY (12, 2) 'TOTAL PEMBELIAN: ', HASIL.
+           MOVE 'SIRBERIA' TO WS-NOME-RACA.
+           PERFORM GRAVA-NOTA.
+
+       PERS.
+           DISPLAY (10, 2) 'JUMLAH KUCING YANG INGIN DIBELI: '.
+           ACCEPT (10, 35) JUM.
+           IF JUM > STOK-PERS
+              DISPLAY (13, 2) 'STOK TIDAK CUKUP. ULANGI.'
+              GO TO PERS.
+           SUBTRACT JUM FROM STOK-PERS.
+           COMPUTE HASIL = JUM * 1500000.
+           COMPUTE TOTAL-PEDIDO = TOTAL-PEDIDO + (JUM * 1500000).
+           DISPLAY (12, 2) 'TOTAL PEMBELIAN: ', HASIL.
+           MOVE 'PERSIA' TO WS-NOME-RACA.
+           PERFORM GRAVA-NOTA.
+
+       GRAVA-NOTA.
+           MOVE JUM TO WS-JUM-ED.
+           MOVE HASIL TO WS-HASIL-ED.
+           MOVE SPACES TO WS-LINHA-NOTA.
+           STRING WS-NOME-RACA " QTD:" WS-JUM-ED
+               " TOTAL:" WS-HASIL-ED
+               DELIMITED BY SIZE INTO WS-LINHA-NOTA.
+           MOVE WS-LINHA-NOTA TO REG-NOTAKUCING.
+           WRITE REG-NOTAKUCING.
 
        TANYA.
            DISPLAY (14, 2) 'INPUT LAGI? [Y/T] '
