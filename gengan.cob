@@ -8,16 +8,37 @@
            02 HASIL PIC 99.
            02 SISA PIC 99.
            02 BIL PIC X(6).
+       01  TALI-GENAP-GANJIL.
+           02 JUMLAH-GENAP PIC 9(5) VALUE 0.
+           02 JUMLAH-GANJIL PIC 9(5) VALUE 0.
+       01  LAGI-LAGI PIC X.
+           88 LAGI VALUE 'Y', 'y'.
+           88 TIDAK VALUE 'T', 't'.
        PROCEDURE DIVISION.
        MULAI.
            DISPLAY (1, 1) 'MASUKKAN ANGKA: '.
            ACCEPT A.
+           IF A = 0
+              DISPLAY 'ANGKA HARUS LEBIH DARI 0. REINFORME.'
+              GO TO MULAI.
            DISPLAY SPACE.
            DIVIDE 2 INTO A GIVING HASIL REMAINDER SISA.
            IF SISA = 0
-           MOVE 'GENAP' TO BIL
+              MOVE 'GENAP' TO BIL
+              ADD 1 TO JUMLAH-GENAP
            ELSE
-           MOVE 'GANJIL' TO BIL.
+              MOVE 'GANJIL' TO BIL
+              ADD 1 TO JUMLAH-GANJIL.
            DISPLAY A,' MERUPAKAN ANGKA ',BIL.
+       TANYA-LAGI.
+           DISPLAY 'ANGKA LAIN? [Y/T]'.
+           ACCEPT LAGI-LAGI.
+           IF LAGI GO TO MULAI.
+           IF TIDAK GO TO SELESAI.
+           IF NOT LAGI AND NOT TIDAK
+              DISPLAY 'Y/y ATAU T/t'
+              GO TO TANYA-LAGI.
        SELESAI.
+           DISPLAY 'TOTAL GENAP : ', JUMLAH-GENAP.
+           DISPLAY 'TOTAL GANJIL: ', JUMLAH-GANJIL.
            STOP RUN.
